@@ -0,0 +1,40 @@
+//VSAMDEFJ JOB (ACCTNO),'DEFINE VSAM FILES',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* ONE-TIME IDCAMS DEFINE CLUSTER FOR THE THREE VSAM KSDS FILES
+//* THIS APPLICATION USES. RUN ONCE PER ENVIRONMENT BEFORE EMPMAINT
+//* (EMPMSTR, REQUEST 005), SIGNON (OPERMSTR, REQUEST 007) OR
+//* CALMSET/P04AS01/P04AS05 (CTLMSTR, REQUEST 011) ARE FIRST USED.
+//* RECORDSIZE/KEYS BELOW MATCH EMPREC.CPY, OPERREC.CPY AND
+//* CTLREC.CPY EXACTLY - CHANGE ONE, CHANGE THE OTHER.
+//*--------------------------------------------------------------*
+//DEFCLUS  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.EMPMSTR)          -
+         INDEXED                              -
+         KEYS(6 0)                            -
+         RECORDSIZE(64 64)                    -
+         FREESPACE(10 10)                     -
+         VOLUMES(SYSDA1))                     -
+    DATA  (NAME(PROD.EMPMSTR.DATA))           -
+    INDEX (NAME(PROD.EMPMSTR.INDEX))
+
+  DEFINE CLUSTER (NAME(PROD.OPERMSTR)         -
+         INDEXED                              -
+         KEYS(8 0)                            -
+         RECORDSIZE(29 29)                    -
+         FREESPACE(10 10)                     -
+         VOLUMES(SYSDA1))                     -
+    DATA  (NAME(PROD.OPERMSTR.DATA))          -
+    INDEX (NAME(PROD.OPERMSTR.INDEX))
+
+  DEFINE CLUSTER (NAME(PROD.CTLMSTR)          -
+         INDEXED                              -
+         KEYS(8 0)                            -
+         RECORDSIZE(44 44)                    -
+         FREESPACE(10 10)                     -
+         VOLUMES(SYSDA1))                     -
+    DATA  (NAME(PROD.CTLMSTR.DATA))           -
+    INDEX (NAME(PROD.CTLMSTR.INDEX))
+/*
