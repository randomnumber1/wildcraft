@@ -0,0 +1,252 @@
+      * P04AS05 - daily control-total reconciliation for calculator
+      * activity (request 011).  Recomputes ADD/SUB counts and totals
+      * independently from the CALQ audit extract and compares them to
+      * the running CTLMSTR record CALMSET/P04AS01 post online (see
+      * POST-CONTROL-TOTALS in both), flagging a break if the two
+      * disagree - proof that every online transaction that ran also
+      * made it into the audit trail.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P04AS05.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO CALQIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 84 CHARACTERS.
+           COPY AUDTREC.
+
+       FD  CONTROL-TOTAL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 44 CHARACTERS.
+           COPY CTLREC.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-EOF-SW           PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-EOF              VALUE 'Y'.
+
+       01  WS-RUN-DATE               PIC X(08).
+
+       01  WS-ACTUAL-ADD-COUNT       PIC S9(07)     COMP-3 VALUE ZERO.
+       01  WS-ACTUAL-ADD-TOTAL       PIC S9(11)V99  COMP-3 VALUE ZERO.
+       01  WS-ACTUAL-SUB-COUNT       PIC S9(07)     COMP-3 VALUE ZERO.
+       01  WS-ACTUAL-SUB-TOTAL       PIC S9(11)V99  COMP-3 VALUE ZERO.
+       01  WS-ACTUAL-TRANS-COUNT     PIC S9(07)     COMP-3 VALUE ZERO.
+
+       01  WS-CTL-FOUND-SW           PIC X(01) VALUE 'N'.
+           88  WS-CTL-FOUND              VALUE 'Y'.
+
+       01  WS-BREAK-SW               PIC X(01) VALUE 'N'.
+           88  WS-OUT-OF-BALANCE         VALUE 'Y'.
+
+       01  WS-HDG-LINE.
+           05  FILLER                PIC X(40) VALUE
+               'CALCULATOR CONTROL-TOTAL RECONCILIATION'.
+
+       01  WS-DATE-LINE.
+           05  FILLER                PIC X(15) VALUE
+               'RUN FOR DATE: '.
+           05  DTL-RUN-DATE          PIC X(08).
+
+       01  WS-CMP-LINE.
+           05  FILLER                PIC X(16) VALUE SPACES.
+           05  CMP-LABEL             PIC X(14).
+           05  CMP-ACTUAL            PIC Z,ZZZ,ZZ9.99-.
+      * Review fix - CMP-ACTUAL/CMP-CONTROL's decimal picture gave
+      * integer count lines a spurious ".00" suffix (e.g. "12.00 VS
+      * 12.00"). CMP-ACTUAL-CNT/CMP-CONTROL-CNT redefine the same 13
+      * bytes with an integer-only picture, right-justified the same
+      * way, for the count comparisons to use instead.
+           05  CMP-ACTUAL-CNT REDEFINES CMP-ACTUAL.
+               10  FILLER            PIC X(06).
+               10  CMP-ACTUAL-CNT-VAL
+                                      PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(04) VALUE ' VS '.
+           05  CMP-CONTROL           PIC Z,ZZZ,ZZ9.99-.
+           05  CMP-CONTROL-CNT REDEFINES CMP-CONTROL.
+               10  FILLER            PIC X(06).
+               10  CMP-CONTROL-CNT-VAL
+                                      PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  CMP-RESULT            PIC X(11).
+
+       01  WS-RESULT-LINE.
+           05  FILLER                PIC X(16) VALUE SPACES.
+           05  RSL-TEXT              PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM SUMMARIZE-AUDIT-LOG
+           PERFORM READ-CONTROL-TOTAL
+           PERFORM PRINT-RECONCILIATION
+           PERFORM CLOSE-FILES
+           IF WS-OUT-OF-BALANCE
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CALC-AUDIT-FILE
+           OPEN INPUT CONTROL-TOTAL-FILE
+           OPEN OUTPUT PRINT-FILE.
+
+       CLOSE-FILES.
+           CLOSE CALC-AUDIT-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE PRINT-FILE.
+
+       SUMMARIZE-AUDIT-LOG.
+           PERFORM UNTIL WS-AUDIT-EOF
+               READ CALC-AUDIT-FILE
+                   AT END
+                       SET WS-AUDIT-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-AUDIT-RECORD
+               END-READ
+           END-PERFORM.
+
+       ACCUMULATE-AUDIT-RECORD.
+           IF WS-RUN-DATE = SPACES
+               MOVE AUD-DATE TO WS-RUN-DATE
+           END-IF
+           EVALUATE AUD-OPER-CODE
+               WHEN 'AD'
+                   ADD 1 TO WS-ACTUAL-ADD-COUNT
+                   ADD 1 TO WS-ACTUAL-TRANS-COUNT
+                   ADD FUNCTION NUMVAL(AUD-RESULT) TO
+                       WS-ACTUAL-ADD-TOTAL
+               WHEN 'SU'
+                   ADD 1 TO WS-ACTUAL-SUB-COUNT
+                   ADD 1 TO WS-ACTUAL-TRANS-COUNT
+                   ADD FUNCTION NUMVAL(AUD-RESULT) TO
+                       WS-ACTUAL-SUB-TOTAL
+           END-EVALUATE.
+
+       READ-CONTROL-TOTAL.
+           READ CONTROL-TOTAL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET WS-CTL-FOUND TO TRUE
+           END-READ.
+
+       PRINT-RECONCILIATION.
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-HDG-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-RUN-DATE TO DTL-RUN-DATE
+           MOVE WS-DATE-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           IF NOT WS-CTL-FOUND
+               SET WS-OUT-OF-BALANCE TO TRUE
+               MOVE SPACES TO PRINT-LINE
+               MOVE 'NO CTLMSTR CONTROL RECORD FOUND FOR THIS DATE'
+                   TO RSL-TEXT
+               MOVE WS-RESULT-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+           ELSE
+               PERFORM PRINT-ADD-COMPARISON
+               PERFORM PRINT-SUB-COMPARISON
+               PERFORM PRINT-TRANS-COMPARISON
+           END-IF
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           IF WS-OUT-OF-BALANCE
+               MOVE '*** OUT OF BALANCE - SEE ABOVE ***' TO RSL-TEXT
+           ELSE
+               MOVE 'IN BALANCE' TO RSL-TEXT
+           END-IF
+           MOVE WS-RESULT-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-ADD-COMPARISON.
+           MOVE SPACES TO PRINT-LINE
+           MOVE 'ADD COUNT:    ' TO CMP-LABEL
+           MOVE WS-ACTUAL-ADD-COUNT TO CMP-ACTUAL-CNT-VAL
+           MOVE CTL-ADD-COUNT TO CMP-CONTROL-CNT-VAL
+           IF WS-ACTUAL-ADD-COUNT = CTL-ADD-COUNT
+               MOVE 'OK' TO CMP-RESULT
+           ELSE
+               MOVE '** BREAK **' TO CMP-RESULT
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           MOVE WS-CMP-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE 'ADD TOTAL:    ' TO CMP-LABEL
+           MOVE WS-ACTUAL-ADD-TOTAL TO CMP-ACTUAL
+           MOVE CTL-ADD-TOTAL TO CMP-CONTROL
+           IF WS-ACTUAL-ADD-TOTAL = CTL-ADD-TOTAL
+               MOVE 'OK' TO CMP-RESULT
+           ELSE
+               MOVE '** BREAK **' TO CMP-RESULT
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           MOVE WS-CMP-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-SUB-COMPARISON.
+           MOVE SPACES TO PRINT-LINE
+           MOVE 'SUB COUNT:    ' TO CMP-LABEL
+           MOVE WS-ACTUAL-SUB-COUNT TO CMP-ACTUAL-CNT-VAL
+           MOVE CTL-SUB-COUNT TO CMP-CONTROL-CNT-VAL
+           IF WS-ACTUAL-SUB-COUNT = CTL-SUB-COUNT
+               MOVE 'OK' TO CMP-RESULT
+           ELSE
+               MOVE '** BREAK **' TO CMP-RESULT
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           MOVE WS-CMP-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE 'SUB TOTAL:    ' TO CMP-LABEL
+           MOVE WS-ACTUAL-SUB-TOTAL TO CMP-ACTUAL
+           MOVE CTL-SUB-TOTAL TO CMP-CONTROL
+           IF WS-ACTUAL-SUB-TOTAL = CTL-SUB-TOTAL
+               MOVE 'OK' TO CMP-RESULT
+           ELSE
+               MOVE '** BREAK **' TO CMP-RESULT
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           MOVE WS-CMP-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-TRANS-COMPARISON.
+           MOVE SPACES TO PRINT-LINE
+           MOVE 'TRANS COUNT:  ' TO CMP-LABEL
+           MOVE WS-ACTUAL-TRANS-COUNT TO CMP-ACTUAL-CNT-VAL
+           MOVE CTL-TRANS-COUNT TO CMP-CONTROL-CNT-VAL
+           IF WS-ACTUAL-TRANS-COUNT = CTL-TRANS-COUNT
+               MOVE 'OK' TO CMP-RESULT
+           ELSE
+               MOVE '** BREAK **' TO CMP-RESULT
+               SET WS-OUT-OF-BALANCE TO TRUE
+           END-IF
+           MOVE WS-CMP-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
