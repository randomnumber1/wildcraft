@@ -0,0 +1,26 @@
+//P04AS04J JOB (ACCTNO),'CALC AUDIT RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH EXTRACT/PRINT OF THE CALCULATION AUDIT LOG
+//* (REQUEST 009). THE CALQ TRANSIENT-DATA QUEUE IS AN
+//* EXTRA-PARTITION TDQ BACKED BY THE PHYSICAL SEQUENTIAL DATASET
+//* CALQ.EXTRACT - CICS CLOSES/OPENS IT AT DAY-END SO THIS JOB CAN
+//* READ IT COLD. THE SORT PUTS EACH TERMINAL'S ENTRIES TOGETHER,
+//* WITH ADD/SUB/MULT/DIV GROUPED WITHIN EACH TERMINAL, SO P04AS04
+//* CAN CONTROL-BREAK ON TERMINAL AND OPERATION CODE.
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.CALQ.EXTRACT,DISP=SHR
+//SORTOUT  DD DSN=&&CALQSORT,
+//             DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(15,4,CH,A,31,2,CH,A)
+/*
+//REPTSTEP EXEC PGM=P04AS04,COND=(4,LT,SORTSTEP)
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CALQIN   DD DSN=&&CALQSORT,DISP=(OLD,DELETE)
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
