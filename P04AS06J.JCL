@@ -0,0 +1,19 @@
+//P04AS06J JOB (ACCTNO),'MENU USAGE RPT',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* TRANSACTION-USAGE REPORT FOR MENU SELECTIONS (REQUEST 013).
+//* READS THE MENQ TRANSIENT-DATA EXTRACT (EXTRA-PARTITION TDQ
+//* BACKED BY PROD.MENQ.EXTRACT - SEE LOG-MENU-CHOICE IN P04AS02)
+//* AND COUNTS HOW MANY TIMES EACH MENUTAB OPTION WAS CHOSEN OVER
+//* THE DATE RANGE GIVEN ON THE SYSIN CONTROL CARD BELOW.
+//*--------------------------------------------------------------*
+//USAGERPT EXEC PGM=P04AS06
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//MENQIN   DD DSN=PROD.MENQ.EXTRACT,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//* COLS 1-8 = START DATE (YYYYMMDD), COLS 10-17 = END DATE.
+//* OPERATIONS UPDATES THIS CARD EACH TIME THE REPORT IS RUN.
+//SYSIN    DD *
+20260101 20260831
+/*
