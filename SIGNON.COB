@@ -0,0 +1,209 @@
+      * SIGNON - operator sign-on transaction in front of P04AS02.
+      * Validates operator id/password against OPERMSTR before the
+      * employee menu is ever displayed (request 007); failed
+      * attempts are logged and lock the operator out after three
+      * tries, using the same LCK/SGN messages the menu reports.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGNON.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * SYMBOLIC MAP of SIGNON Created by CACXBMS Version 6.1.0002
+       01  SIGNMAPI.
+	   02  FILLER				      PIC X(12).
+	   02  TITLEL				      PIC S9(4) COMP-4.
+	   02  TITLEF				      PIC X.
+	   02  FILLER REDEFINES TITLEF.
+	       03  TITLEA			      PIC X.
+	   02  TITLEI				      PIC X(020).
+	   02  USERIDL				      PIC S9(4) COMP-4.
+	   02  USERIDF				      PIC X.
+	   02  FILLER REDEFINES USERIDF.
+	       03  USERIDA			      PIC X.
+	   02  USERIDI				      PIC X(008).
+	   02  PASSWDL				      PIC S9(4) COMP-4.
+	   02  PASSWDF				      PIC X.
+	   02  FILLER REDEFINES PASSWDF.
+	       03  PASSWDA			      PIC X.
+	   02  PASSWDI				      PIC X(008).
+	   02  MESSAGEL				      PIC S9(4) COMP-4.
+	   02  MESSAGEF				      PIC X.
+	   02  FILLER REDEFINES MESSAGEF.
+	       03  MESSAGEA			      PIC X.
+	   02  MESSAGEI				      PIC X(050).
+       01  SIGNMAPO REDEFINES SIGNMAPI.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TITLEO				      PIC X(020).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  USERIDO				      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  PASSWDO				      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MESSAGEO			      PIC X(050).
+
+           COPY OPERREC.
+
+      * COMMAREA passed on to P04AS02 once sign-on succeeds, so the
+      * menu (and anything it XCTLs to) knows which operator/terminal
+      * is running without asking again.
+       01  WS-SIGNON-COMMAREA.
+           05  WS-CA-USER-ID       PIC X(08).
+           05  WS-CA-TERM-ID       PIC X(04).
+
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-MAX-ATTEMPTS         PIC 9(02) VALUE 3.
+
+       01  WS-SIGNON-TIMESTAMP.
+           05  WS-ST-DATE              PIC X(08).
+           05  WS-ST-TIME              PIC X(06).
+           05  FILLER                  PIC X(07).
+
+           COPY MSGCODES.
+           COPY AUDTREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (INIT-SIGNON)
+               ERROR     (ABEND-SIGNON)
+           END-EXEC
+
+           EXEC CICS RECEIVE MAP('SIGNMAP')
+               MAPSET('SIGNON')
+               INTO(SIGNMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO INIT-SIGNON
+           END-IF
+
+           MOVE SPACES TO MESSAGEO
+           PERFORM VALIDATE-SIGNON
+
+           IF MSG-OK
+               MOVE USERIDI TO WS-CA-USER-ID
+               EXEC CICS ASSIGN
+                   TERMID(WS-CA-TERM-ID)
+               END-EXEC
+               EXEC CICS XCTL PROGRAM('P04AS02')
+                   COMMAREA(WS-SIGNON-COMMAREA)
+               END-EXEC
+           END-IF
+
+           PERFORM SEND-SIGNON-MAP
+           EXEC CICS RETURN
+               TRANSID('SIGN')
+               COMMAREA(SIGNMAPI)
+           END-EXEC
+           GOBACK.
+
+       VALIDATE-SIGNON.
+           SET MSG-OK TO TRUE
+           EXEC CICS READ FILE('OPERMSTR')
+               INTO(OPERATOR-RECORD)
+               RIDFLD(USERIDI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               SET MSG-BAD-SIGNON TO TRUE
+               PERFORM LOG-SIGNON-FAILURE
+           ELSE
+               IF OPER-LOCKED
+                   SET MSG-LOCKED-OUT TO TRUE
+                   PERFORM LOG-SIGNON-FAILURE
+               ELSE
+                   IF PASSWDI NOT = OPER-PASSWORD
+                       SET MSG-BAD-SIGNON TO TRUE
+                       PERFORM BUMP-FAIL-COUNT
+                       PERFORM LOG-SIGNON-FAILURE
+                   ELSE
+                       MOVE 0 TO OPER-FAIL-COUNT
+                       EXEC CICS REWRITE FILE('OPERMSTR')
+                           FROM(OPERATOR-RECORD)
+                           RESP(WS-RESP)
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT MSG-OK
+               MOVE WS-MSG-CODE-WK TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           END-IF.
+
+       BUMP-FAIL-COUNT.
+           ADD 1 TO OPER-FAIL-COUNT
+           IF OPER-FAIL-COUNT >= WS-MAX-ATTEMPTS
+               SET OPER-LOCKED TO TRUE
+               SET MSG-LOCKED-OUT TO TRUE
+           END-IF
+           EXEC CICS REWRITE FILE('OPERMSTR')
+               FROM(OPERATOR-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       LOG-SIGNON-FAILURE.
+           MOVE SPACES TO AUDIT-RECORD
+           EXEC CICS ASSIGN
+               TERMID(AUD-TERM-ID)
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE TO WS-SIGNON-TIMESTAMP
+           MOVE WS-ST-DATE TO AUD-DATE
+           MOVE WS-ST-TIME TO AUD-TIME
+           MOVE USERIDI TO AUD-USER-ID
+           SET AUD-SIGNON-FAIL TO TRUE
+           MOVE WS-MSG-CODE-WK TO AUD-STATUS
+           EXEC CICS WRITEQ TD
+               QUEUE('SGNQ')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+
+       SEND-SIGNON-MAP.
+           MOVE 'OPERATOR SIGN-ON' TO TITLEO
+           MOVE USERIDI TO USERIDO
+           MOVE SPACES TO PASSWDO
+           EXEC CICS SEND MAP('SIGNMAP')
+               MAPSET('SIGNON')
+               FROM(SIGNMAPO)
+               ERASE
+           END-EXEC.
+
+       INIT-SIGNON.
+           MOVE SPACES TO SIGNMAPO
+           MOVE 'OPERATOR SIGN-ON' TO TITLEO
+           EXEC CICS SEND MAP('SIGNMAP')
+               MAPSET('SIGNON')
+               FROM(SIGNMAPO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('SIGN')
+               COMMAREA(SIGNMAPI)
+           END-EXEC
+           GOBACK.
+
+       ABEND-SIGNON.
+           MOVE SPACES TO SIGNMAPO
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MESSAGEO
+           EXEC CICS SEND MAP('SIGNMAP')
+               MAPSET('SIGNON')
+               FROM(SIGNMAPO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+           COPY MSGLOOK.
