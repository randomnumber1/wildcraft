@@ -0,0 +1,16 @@
+      * MENULOOK - shared menu-table lookup paragraph.
+      * COPY into PROCEDURE DIVISION.  Caller sets WS-MENU-LOOKUP-CODE
+      * and PERFORMs LOOKUP-MENU-CHOICE; WS-MENU-FOUND-SW and
+      * WS-MENU-FOUND-PGM come back set.  Requires MENUTAB copied into
+      * WORKING-STORAGE.
+       LOOKUP-MENU-CHOICE.
+           MOVE 'N' TO WS-MENU-FOUND-SW
+           MOVE SPACES TO WS-MENU-FOUND-PGM
+           SET WS-MENU-IDX TO 1
+           SEARCH WS-MENU-ENTRY
+               AT END
+                   SET WS-MENU-NOT-FOUND TO TRUE
+               WHEN WS-MENU-CODE (WS-MENU-IDX) = WS-MENU-LOOKUP-CODE
+                   SET WS-MENU-FOUND TO TRUE
+                   MOVE WS-MENU-PGM (WS-MENU-IDX) TO WS-MENU-FOUND-PGM
+           END-SEARCH.
