@@ -0,0 +1,9 @@
+      * CALCTRN - batch calculator transaction record (request 010).
+      * Same shape as P04AS01's INPUT1I/INPUT2I plus the submitting
+      * operator's id, read by P04AS03 so calculator jobs can run
+      * overnight without a live 3270 session.
+       01  CALC-TRANS-RECORD.
+           05  CT-OPER-ID          PIC X(08).
+           05  CT-INPUT1           PIC X(10).
+           05  CT-INPUT2           PIC X(10).
+           05  FILLER              PIC X(10).
