@@ -0,0 +1,11 @@
+      * OPERREC - operator sign-on record, keyed on OPER-ID.
+      * COPY into the FILE SECTION FD for OPERMSTR (VSAM KSDS), used
+      * by SIGNON to validate operator id/password ahead of P04AS02.
+       01  OPERATOR-RECORD.
+           05  OPER-ID             PIC X(08).
+           05  OPER-PASSWORD       PIC X(08).
+           05  OPER-FAIL-COUNT     PIC 9(02).
+           05  OPER-LOCKED-SW      PIC X(01).
+               88  OPER-LOCKED         VALUE 'Y'.
+               88  OPER-UNLOCKED       VALUE 'N'.
+           05  FILLER              PIC X(10).
