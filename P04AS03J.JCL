@@ -0,0 +1,16 @@
+//P04AS03J JOB (ACCTNO),'BATCH CALCULATOR',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* BATCH DRIVER FOR THE FOUR-FUNCTION CALCULATOR (REQUEST 010).
+//* RUNS A WHOLE NIGHT'S WORTH OF CALCIN TRANSACTIONS (CALCTRN.CPY)
+//* THROUGH P04AS03 WITHOUT A TERMINAL, WRITING ONE CALCOUT RESULT
+//* RECORD (CALCOUT.CPY) PER INPUT TRANSACTION.
+//*--------------------------------------------------------------*
+//CALCSTEP EXEC PGM=P04AS03
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CALCIN   DD DSN=PROD.CALC.TRANIN,DISP=SHR
+//CALCOUT  DD DSN=PROD.CALC.TRANOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=93,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
