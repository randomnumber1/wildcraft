@@ -0,0 +1,14 @@
+      * MSGLOOK - shared message-table lookup paragraph.
+      * COPY into PROCEDURE DIVISION.  Caller sets WS-MSG-LOOKUP-CODE
+      * and PERFORMs LOOKUP-MESSAGE; WS-MSG-RESULT comes back holding
+      * the 50-character message text to move to the screen's
+      * MESSAGEO field.  Requires MSGCODES copied into WORKING-STORAGE.
+       LOOKUP-MESSAGE.
+           MOVE SPACES TO WS-MSG-RESULT
+           SET WS-MSG-IDX TO 1
+           SEARCH WS-MSG-ENTRY
+               AT END
+                   MOVE 'UNKNOWN MESSAGE CODE' TO WS-MSG-RESULT
+               WHEN WS-MSG-CODE (WS-MSG-IDX) = WS-MSG-LOOKUP-CODE
+                   MOVE WS-MSG-TEXT (WS-MSG-IDX) TO WS-MSG-RESULT
+           END-SEARCH.
