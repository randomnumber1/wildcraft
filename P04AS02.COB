@@ -1,45 +1,259 @@
-      * SYMBOLIC MAP of P04AS02 Created by CACXBMS Version 6.1.0002
-       01  EMPLOYEI.
-	   02  FILLER				      PIC X(12).
-	   02  DATEL				      PIC S9(4) COMP-4.
-	   02  DATEF				      PIC X.
-	   02  FILLER REDEFINES DATEF.
-	       03  DATEA			      PIC X.
-	   02  DATEI				      PIC X(010).
-	   02  TIMEL				      PIC S9(4) COMP-4.
-	   02  TIMEF				      PIC X.
-	   02  FILLER REDEFINES TIMEF.
-	       03  TIMEA			      PIC X.
-	   02  TIMEI				      PIC X(008).
-	   02  TITLEL				      PIC S9(4) COMP-4.
-	   02  TITLEF				      PIC X.
-	   02  FILLER REDEFINES TITLEF.
-	       03  TITLEA			      PIC X.
-	   02  TITLEI				      PIC X(028).
-	   02  CHOICEL				      PIC S9(4) COMP-4.
-	   02  CHOICEF				      PIC X.
-	   02  FILLER REDEFINES CHOICEF.
-	       03  CHOICEA			      PIC X.
-	   02  CHOICEI				      PIC X(001).
-	   02  DUMMYL				      PIC S9(4) COMP-4.
-	   02  DUMMYF				      PIC X.
-	   02  FILLER REDEFINES DUMMYF.
-	       03  DUMMYA			      PIC X.
-	   02  DUMMYI				      PIC X(001).
-       01  EMPLOYEO REDEFINES EMPLOYEI.
-	   02  FILLER				      PIC X(12).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  DATEO				      PIC X(010).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  TIMEO				      PIC X(008).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  TITLEO				      PIC X(028).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  CHOICEO				      PIC X(001).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  DUMMYO				      PIC X(001).
+      * P04AS02 - employee-menu transaction.  Reached only after
+      * SIGNON validates the operator (request 007); CHOICEI is a
+      * 2-character code looked up in the MENUTAB option table
+      * (request 012) instead of a single hardcoded character, and
+      * every selection is written to the menu audit trail
+      * (request 006). PF1 on DUMMYI pops the list of valid choices
+      * (request 008).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P04AS02.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * SYMBOLIC MAP of P04AS02 Created by CACXBMS Version 6.1.0002
+       01  EMPLOYEI.
+	   02  FILLER				      PIC X(12).
+	   02  DATEL				      PIC S9(4) COMP-4.
+	   02  DATEF				      PIC X.
+	   02  FILLER REDEFINES DATEF.
+	       03  DATEA			      PIC X.
+	   02  DATEI				      PIC X(010).
+	   02  TIMEL				      PIC S9(4) COMP-4.
+	   02  TIMEF				      PIC X.
+	   02  FILLER REDEFINES TIMEF.
+	       03  TIMEA			      PIC X.
+	   02  TIMEI				      PIC X(008).
+	   02  TITLEL				      PIC S9(4) COMP-4.
+	   02  TITLEF				      PIC X.
+	   02  FILLER REDEFINES TITLEF.
+	       03  TITLEA			      PIC X.
+	   02  TITLEI				      PIC X(028).
+	   02  CHOICEL				      PIC S9(4) COMP-4.
+	   02  CHOICEF				      PIC X.
+	   02  FILLER REDEFINES CHOICEF.
+	       03  CHOICEA			      PIC X.
+	   02  CHOICEI				      PIC X(002).
+	   02  DUMMYL				      PIC S9(4) COMP-4.
+	   02  DUMMYF				      PIC X.
+	   02  FILLER REDEFINES DUMMYF.
+	       03  DUMMYA			      PIC X.
+	   02  DUMMYI				      PIC X(001).
+	   02  MESSAGEL				      PIC S9(4) COMP-4.
+	   02  MESSAGEF				      PIC X.
+	   02  FILLER REDEFINES MESSAGEF.
+	       03  MESSAGEA			      PIC X.
+	   02  MESSAGEI				      PIC X(050).
+       01  EMPLOYEO REDEFINES EMPLOYEI.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DATEO				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TIMEO				      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TITLEO				      PIC X(028).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  CHOICEO				      PIC X(002).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DUMMYO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MESSAGEO			      PIC X(050).
+
+      * COMMAREA received from SIGNON, and handed onward to whatever
+      * menu option is selected, so the operator/terminal identity
+      * established at sign-on travels with every downstream screen.
+       01  WS-P04AS02-COMMAREA.
+           05  WS-CA-USER-ID       PIC X(08).
+           05  WS-CA-TERM-ID       PIC X(04).
+
+       01  WS-EMPMAINT-COMMAREA.
+           05  WS-EM-FUNCTION      PIC X(01).
+           05  WS-EM-USER-ID       PIC X(08).
+           05  WS-EM-TERM-ID       PIC X(04).
+
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CDT-DATE         PIC X(08).
+           05  WS-CDT-TIME         PIC X(06).
+           05  FILLER              PIC X(07).
+       01  WS-DISPLAY-DATE         PIC X(10).
+       01  WS-DISPLAY-TIME         PIC X(08).
+
+       01  WS-HELP-TEXT            PIC X(78) VALUE
+           '01 INQUIRE  02 ADD  03 CHANGE  04 DELETE  99 EXIT'.
+
+           COPY DFHAID.
+           COPY MENUTAB.
+           COPY MSGCODES.
+           COPY AUDTREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (INIT-P04AS02)
+               ERROR     (ABEND-P04AS02)
+           END-EXEC
+
+      * PF1 on DUMMYI/DUMMYA pops the menu-option help panel instead
+      * of making a new operator guess at valid CHOICEI values.
+           IF EIBAID = DFHPF1
+               PERFORM PF1-HELP
+           END-IF
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-P04AS02-COMMAREA
+           END-IF
+
+      * Request 007 - CHOICEO must never be shown to an operator who
+      * didn't come through SIGNON. A zero-length commarea (invoked
+      * directly) or a commarea with no operator ID in it both mean
+      * sign-on never ran, so send the transaction back there instead
+      * of falling through to the menu anonymously.
+           IF EIBCALEN = 0 OR WS-CA-USER-ID = SPACES
+               EXEC CICS XCTL PROGRAM('SIGNON')
+               END-EXEC
+               GOBACK
+           END-IF
+
+           EXEC CICS RECEIVE MAP('EMPLOYE')
+               MAPSET('P04AS02')
+               INTO(EMPLOYEI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO INIT-P04AS02
+           END-IF
+
+           MOVE SPACES TO MESSAGEO
+           MOVE CHOICEI TO WS-MENU-LOOKUP-CODE
+           PERFORM LOOKUP-MENU-CHOICE
+           PERFORM LOG-MENU-CHOICE
+
+           IF WS-MENU-FOUND
+               IF WS-MENU-LOOKUP-CODE = '99'
+                   EXEC CICS RETURN
+                   END-EXEC
+                   GOBACK
+               ELSE
+                   PERFORM DISPATCH-MENU-CHOICE
+               END-IF
+           ELSE
+               PERFORM SEND-MENU-INVALID
+           END-IF
+           GOBACK.
+
+      * Request 012 - CHOICEI is now validated and resolved to a
+      * target program purely through the MENUTAB option table.
+       DISPATCH-MENU-CHOICE.
+           MOVE WS-MENU-LOOKUP-CODE (1:1) TO WS-EM-FUNCTION
+           EVALUATE WS-MENU-LOOKUP-CODE
+               WHEN '01'
+                   MOVE 'I' TO WS-EM-FUNCTION
+               WHEN '02'
+                   MOVE 'A' TO WS-EM-FUNCTION
+               WHEN '03'
+                   MOVE 'C' TO WS-EM-FUNCTION
+               WHEN '04'
+                   MOVE 'D' TO WS-EM-FUNCTION
+           END-EVALUATE
+           MOVE WS-CA-USER-ID TO WS-EM-USER-ID
+           MOVE WS-CA-TERM-ID TO WS-EM-TERM-ID
+           EXEC CICS XCTL PROGRAM(WS-MENU-FOUND-PGM)
+               COMMAREA(WS-EMPMAINT-COMMAREA)
+           END-EXEC.
+
+       SEND-MENU-INVALID.
+           MOVE 'CHO' TO WS-MSG-LOOKUP-CODE
+           PERFORM LOOKUP-MESSAGE
+           MOVE WS-MSG-RESULT TO MESSAGEO
+           PERFORM SEND-P04AS02-MAP.
+
+      * Request 006 - every CHOICEI selection, valid or not, is
+      * appended to the menu audit trail via the CALC/MENU TD queue
+      * convention already used for calculator activity.
+       LOG-MENU-CHOICE.
+           MOVE SPACES TO AUDIT-RECORD
+           EXEC CICS ASSIGN
+               TERMID(AUD-TERM-ID)
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CDT-DATE TO AUD-DATE
+           MOVE WS-CDT-TIME TO AUD-TIME
+           MOVE WS-CA-USER-ID TO AUD-USER-ID
+           SET AUD-MENU TO TRUE
+           MOVE CHOICEI TO AUD-OPER-CODE
+           IF WS-MENU-FOUND
+               MOVE 'OK ' TO AUD-STATUS
+           ELSE
+               MOVE 'BAD' TO AUD-STATUS
+           END-IF
+           EXEC CICS WRITEQ TD
+               QUEUE('MENQ')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+
+       SEND-P04AS02-MAP.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING WS-CDT-DATE(5:2) '/' WS-CDT-DATE(7:2) '/'
+                  WS-CDT-DATE(1:4) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-DATE
+           STRING WS-CDT-TIME(1:2) ':' WS-CDT-TIME(3:2) ':'
+                  WS-CDT-TIME(5:2) DELIMITED BY SIZE
+                  INTO WS-DISPLAY-TIME
+           MOVE WS-DISPLAY-DATE TO DATEO
+           MOVE WS-DISPLAY-TIME TO TIMEO
+           MOVE 'EMPLOYEE MENU' TO TITLEO
+           MOVE SPACES TO CHOICEO
+           EXEC CICS SEND MAP('EMPLOYE')
+               MAPSET('P04AS02')
+               FROM(EMPLOYEO)
+               ERASE
+           END-EXEC.
+
+       INIT-P04AS02.
+           MOVE SPACES TO EMPLOYEO
+           MOVE 'EMPLOYEE MENU' TO TITLEO
+           PERFORM SEND-P04AS02-MAP
+           EXEC CICS RETURN
+               TRANSID('P02')
+               COMMAREA(WS-P04AS02-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+      * DUMMYI/DUMMYA carries the attention key struck on this screen.
+       PF1-HELP.
+           EXEC CICS SEND TEXT
+               FROM(WS-HELP-TEXT)
+               LENGTH(LENGTH OF WS-HELP-TEXT)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('P02')
+               COMMAREA(WS-P04AS02-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       ABEND-P04AS02.
+           MOVE SPACES TO EMPLOYEO
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MESSAGEO
+           EXEC CICS SEND MAP('EMPLOYE')
+               MAPSET('P04AS02')
+               FROM(EMPLOYEO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+           COPY MSGLOOK.
+           COPY MENULOOK.
