@@ -0,0 +1,11 @@
+      * CTLREC - daily control-total record for calculator activity
+      * reconciliation (running totals kept on CALCCTL, compared each
+      * day against what the CALC audit trail actually shows).
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-DATE            PIC X(08).
+           05  CTL-ADD-COUNT       PIC S9(07)     COMP-3.
+           05  CTL-ADD-TOTAL       PIC S9(11)V99  COMP-3.
+           05  CTL-SUB-COUNT       PIC S9(07)     COMP-3.
+           05  CTL-SUB-TOTAL       PIC S9(11)V99  COMP-3.
+           05  CTL-TRANS-COUNT     PIC S9(07)     COMP-3.
+           05  FILLER              PIC X(10).
