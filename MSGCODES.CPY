@@ -0,0 +1,43 @@
+      * MSGCODES - shared operator-message code table.
+      * COPY into WORKING-STORAGE by any program that posts a message
+      * through a MESSAGEI/MESSAGEO-style map field, so every screen
+      * that reports "divide by zero", "bad numeric input", etc. uses
+      * the exact same wording.  Look the code up with MSGLOOK.CPY.
+       01  WS-MSG-TABLE-DATA.
+           05  FILLER PIC X(53) VALUE
+               'ZDVCANNOT DIVIDE BY ZERO                             '.
+           05  FILLER PIC X(53) VALUE
+               'NUMINVALID NUMERIC INPUT IN                          '.
+           05  FILLER PIC X(53) VALUE
+               'OVFRESULT TOO LARGE                                  '.
+           05  FILLER PIC X(53) VALUE
+               'CHOINVALID MENU CHOICE                               '.
+           05  FILLER PIC X(53) VALUE
+               'OPRINVALID OPERATOR - USE ADD SUB MULT OR DIV        '.
+           05  FILLER PIC X(53) VALUE
+               'SGNINVALID OPERATOR ID OR PASSWORD                   '.
+           05  FILLER PIC X(53) VALUE
+               'LCKOPERATOR LOCKED OUT - SEE SUPERVISOR              '.
+           05  FILLER PIC X(53) VALUE
+               'NTFEMPLOYEE NOT FOUND                                '.
+           05  FILLER PIC X(53) VALUE
+               'DUPEMPLOYEE ALREADY EXISTS                           '.
+           05  FILLER PIC X(53) VALUE
+               'OK                                                   '.
+       01  WS-MSG-TABLE REDEFINES WS-MSG-TABLE-DATA.
+           05  WS-MSG-ENTRY OCCURS 10 TIMES INDEXED BY WS-MSG-IDX.
+               10  WS-MSG-CODE     PIC X(03).
+               10  WS-MSG-TEXT     PIC X(50).
+       01  WS-MSG-LOOKUP-CODE      PIC X(03).
+       01  WS-MSG-RESULT           PIC X(50).
+       01  WS-MSG-CODE-WK          PIC X(03).
+           88  MSG-ZERO-DIVIDE         VALUE 'ZDV'.
+           88  MSG-NON-NUMERIC         VALUE 'NUM'.
+           88  MSG-OVERFLOW            VALUE 'OVF'.
+           88  MSG-BAD-CHOICE          VALUE 'CHO'.
+           88  MSG-BAD-OPERATOR        VALUE 'OPR'.
+           88  MSG-BAD-SIGNON          VALUE 'SGN'.
+           88  MSG-LOCKED-OUT          VALUE 'LCK'.
+           88  MSG-NOT-FOUND           VALUE 'NTF'.
+           88  MSG-DUPLICATE           VALUE 'DUP'.
+           88  MSG-OK                  VALUE 'OK '.
