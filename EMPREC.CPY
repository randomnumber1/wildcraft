@@ -0,0 +1,13 @@
+      * EMPREC - employee master record, keyed on EMP-ID.
+      * COPY into the FILE SECTION FD for EMPMSTR (VSAM KSDS).
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID              PIC X(06).
+           05  EMP-NAME.
+               10  EMP-LAST-NAME   PIC X(20).
+               10  EMP-FIRST-NAME  PIC X(15).
+           05  EMP-DEPT            PIC X(04).
+           05  EMP-HIRE-DATE       PIC X(08).
+           05  EMP-STATUS          PIC X(01).
+               88  EMP-ACTIVE          VALUE 'A'.
+               88  EMP-INACTIVE        VALUE 'I'.
+           05  FILLER              PIC X(10).
