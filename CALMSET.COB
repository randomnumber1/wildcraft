@@ -1,45 +1,336 @@
-      * SYMBOLIC MAP of CALMSET Created by CACXBMS Version 6.1.0002
-       01  CALMAPI.
-	   02  FILLER				      PIC X(12).
-	   02  INPUT1L				      PIC S9(4) COMP-4.
-	   02  INPUT1F				      PIC X.
-	   02  FILLER REDEFINES INPUT1F.
-	       03  INPUT1A			      PIC X.
-	   02  INPUT1I				      PIC X(002).
-	   02  INPUT2L				      PIC S9(4) COMP-4.
-	   02  INPUT2F				      PIC X.
-	   02  FILLER REDEFINES INPUT2F.
-	       03  INPUT2A			      PIC X.
-	   02  INPUT2I				      PIC X(002).
-	   02  OUTPUTL				      PIC S9(4) COMP-4.
-	   02  OUTPUTF				      PIC X.
-	   02  FILLER REDEFINES OUTPUTF.
-	       03  OUTPUTA			      PIC X.
-	   02  OUTPUTI				      PIC X(003).
-	   02  MESSAGEL 			      PIC S9(4) COMP-4.
-	   02  MESSAGEF 			      PIC X.
-	   02  FILLER REDEFINES MESSAGEF.
-	       03  MESSAGEA			      PIC X.
-	   02  MESSAGEI 			      PIC X(050).
-	   02  DUMMYL				      PIC S9(4) COMP-4.
-	   02  DUMMYF				      PIC X.
-	   02  FILLER REDEFINES DUMMYF.
-	       03  DUMMYA			      PIC X.
-	   02  DUMMYI				      PIC X(001).
-       01  CALMAPO REDEFINES CALMAPI.
-	   02  FILLER				      PIC X(12).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  INPUT1O				      PIC X(002).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  INPUT2O				      PIC X(002).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  OUTPUTO				      PIC X(003).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  MESSAGEO 			      PIC X(050).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  DUMMYO				      PIC X(001).
+      * CALMSET - generic four-function calculator transaction.
+      * OPERI drives which of ADD/SUB/MULT/DIV runs against
+      * INPUT1I/INPUT2I, the same way P04AS01 already splits its
+      * results across ADDO/SUBO/MULTO/DIVO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALMSET.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * SYMBOLIC MAP of CALMSET Created by CACXBMS Version 6.1.0002
+       01  CALMAPI.
+	   02  FILLER				      PIC X(12).
+	   02  OPERL				      PIC S9(4) COMP-4.
+	   02  OPERF				      PIC X.
+	   02  FILLER REDEFINES OPERF.
+	       03  OPERA			      PIC X.
+	   02  OPERI				      PIC X(004).
+	   02  INPUT1L				      PIC S9(4) COMP-4.
+	   02  INPUT1F				      PIC X.
+	   02  FILLER REDEFINES INPUT1F.
+	       03  INPUT1A			      PIC X.
+	   02  INPUT1I				      PIC X(002).
+	   02  INPUT2L				      PIC S9(4) COMP-4.
+	   02  INPUT2F				      PIC X.
+	   02  FILLER REDEFINES INPUT2F.
+	       03  INPUT2A			      PIC X.
+	   02  INPUT2I				      PIC X(002).
+	   02  OUTPUTL				      PIC S9(4) COMP-4.
+	   02  OUTPUTF				      PIC X.
+	   02  FILLER REDEFINES OUTPUTF.
+	       03  OUTPUTA			      PIC X.
+	   02  OUTPUTI				      PIC X(003).
+	   02  MESSAGEL 			      PIC S9(4) COMP-4.
+	   02  MESSAGEF 			      PIC X.
+	   02  FILLER REDEFINES MESSAGEF.
+	       03  MESSAGEA			      PIC X.
+	   02  MESSAGEI 			      PIC X(050).
+	   02  DUMMYL				      PIC S9(4) COMP-4.
+	   02  DUMMYF				      PIC X.
+	   02  FILLER REDEFINES DUMMYF.
+	       03  DUMMYA			      PIC X.
+	   02  DUMMYI				      PIC X(001).
+       01  CALMAPO REDEFINES CALMAPI.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  OPERO				      PIC X(004).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  INPUT1O				      PIC X(002).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  INPUT2O				      PIC X(002).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  OUTPUTO				      PIC X(003).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MESSAGEO 			      PIC X(050).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DUMMYO				      PIC X(001).
+
+           COPY DFHAID.
+
+       01  WS-RESP                 PIC S9(8) COMP.
+
+       01  WS-OPER-WK              PIC X(04).
+           88  WS-OPER-ADD             VALUE 'ADD '.
+           88  WS-OPER-SUB             VALUE 'SUB '.
+           88  WS-OPER-MULT            VALUE 'MULT'.
+           88  WS-OPER-DIV             VALUE 'DIV '.
+
+       01  WS-NUMERIC-CHECK-SW     PIC X(01).
+           88  WS-NUMERIC-OK           VALUE 'Y'.
+           88  WS-NUMERIC-BAD          VALUE 'N'.
+       01  WS-BAD-FIELD-NAME       PIC X(10).
+
+       01  WS-INPUT1-NUM           PIC S9(07).
+       01  WS-INPUT2-NUM           PIC S9(07).
+       01  WS-RESULT-NUM           PIC S9(09).
+       01  WS-RESULT-EDIT          PIC -99.
+       01  WS-RESULT-DISPLAY       PIC X(003).
+
+       01  WS-HELP-TEXT            PIC X(60) VALUE
+           'VALID OPERI VALUES - ADD  SUB  MULT  DIV'.
+
+       01  WS-CALC-TIMESTAMP.
+           05  WS-CT-DATE              PIC X(08).
+           05  WS-CT-TIME              PIC X(06).
+           05  FILLER                  PIC X(07).
+
+           COPY MSGCODES.
+           COPY AUDTREC.
+           COPY CTLREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (INIT-CALMSET)
+               ERROR     (ABEND-CALMSET)
+           END-EXEC
+
+      * PF1 on DUMMYI/DUMMYA pops the operator help panel (req 008)
+      * before any RECEIVE MAP is attempted.
+           IF EIBAID = DFHPF1
+               PERFORM PF1-HELP
+           END-IF
+
+           EXEC CICS RECEIVE MAP('CALMAP')
+               MAPSET('CALMSET')
+               INTO(CALMAPI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO INIT-CALMSET
+           END-IF
+
+           MOVE SPACES TO MESSAGEO
+           PERFORM EDIT-OPERATOR
+           IF WS-NUMERIC-OK
+               PERFORM EDIT-NUMERIC-INPUTS
+           END-IF
+           IF WS-NUMERIC-OK
+               PERFORM CALCULATE-RESULT
+           END-IF
+           PERFORM LOG-CALCULATION
+           IF WS-NUMERIC-OK AND (WS-OPER-ADD OR WS-OPER-SUB)
+               PERFORM POST-CONTROL-TOTALS
+           END-IF
+
+           PERFORM SEND-CALMSET-MAP
+           EXEC CICS RETURN
+               TRANSID('CALM')
+               COMMAREA(CALMAPI)
+           END-EXEC
+           GOBACK.
+
+       EDIT-OPERATOR.
+           MOVE SPACES TO WS-OPER-WK
+           MOVE OPERI TO WS-OPER-WK
+           SET WS-NUMERIC-OK TO TRUE
+           IF NOT WS-OPER-ADD AND NOT WS-OPER-SUB
+              AND NOT WS-OPER-MULT AND NOT WS-OPER-DIV
+               MOVE 'OPR' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+               SET WS-NUMERIC-BAD TO TRUE
+           END-IF.
+
+       EDIT-NUMERIC-INPUTS.
+           SET WS-NUMERIC-OK TO TRUE
+           IF INPUT1I IS NOT NUMERIC
+               MOVE 'INPUT1I' TO WS-BAD-FIELD-NAME
+               SET WS-NUMERIC-BAD TO TRUE
+           ELSE
+               IF INPUT2I IS NOT NUMERIC
+                   MOVE 'INPUT2I' TO WS-BAD-FIELD-NAME
+                   SET WS-NUMERIC-BAD TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-NUMERIC-BAD
+               MOVE 'NUM' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               STRING FUNCTION TRIM(WS-MSG-RESULT) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-BAD-FIELD-NAME DELIMITED BY SPACE
+                   INTO MESSAGEO
+           ELSE
+               MOVE INPUT1I TO WS-INPUT1-NUM
+               MOVE INPUT2I TO WS-INPUT2-NUM
+               IF WS-OPER-DIV AND WS-INPUT2-NUM = 0
+                   MOVE 'ZDV' TO WS-MSG-LOOKUP-CODE
+                   PERFORM LOOKUP-MESSAGE
+                   MOVE WS-MSG-RESULT TO MESSAGEO
+                   SET WS-NUMERIC-BAD TO TRUE
+               END-IF
+           END-IF.
+
+       CALCULATE-RESULT.
+           EVALUATE TRUE
+               WHEN WS-OPER-ADD
+                   COMPUTE WS-RESULT-NUM = WS-INPUT1-NUM + WS-INPUT2-NUM
+               WHEN WS-OPER-SUB
+                   COMPUTE WS-RESULT-NUM = WS-INPUT1-NUM - WS-INPUT2-NUM
+               WHEN WS-OPER-MULT
+                   COMPUTE WS-RESULT-NUM = WS-INPUT1-NUM * WS-INPUT2-NUM
+               WHEN WS-OPER-DIV
+                   COMPUTE WS-RESULT-NUM = WS-INPUT1-NUM / WS-INPUT2-NUM
+           END-EVALUATE
+
+      * WS-RESULT-DISPLAY/OUTPUTO are only 3 bytes wide - a sign plus
+      * 2 digits is all that fits, so the overflow bound below has to
+      * match WS-RESULT-EDIT's actual capacity instead of the old
+      * unsigned-3-digit bound, which let values like 100-999 pass the
+      * check and then show up truncated/mangled on screen anyway.
+           MOVE WS-RESULT-NUM TO WS-RESULT-EDIT
+           MOVE WS-RESULT-EDIT TO WS-RESULT-DISPLAY
+           IF WS-RESULT-NUM > 99 OR WS-RESULT-NUM < -99
+               MOVE 'OVF' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+               MOVE SPACES TO OUTPUTO
+           ELSE
+               MOVE WS-RESULT-DISPLAY TO OUTPUTO
+           END-IF.
+
+      * Request 009/011 - every calculation attempt, good or rejected,
+      * is appended to the calculation audit trail the nightly batch
+      * report and control-total reconciliation both read.
+       LOG-CALCULATION.
+           MOVE SPACES TO AUDIT-RECORD
+           EXEC CICS ASSIGN
+               TERMID(AUD-TERM-ID)
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE TO WS-CALC-TIMESTAMP
+           MOVE WS-CT-DATE TO AUD-DATE
+           MOVE WS-CT-TIME TO AUD-TIME
+           SET AUD-CALC TO TRUE
+           MOVE OPERI TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           IF WS-NUMERIC-OK
+               MOVE WS-RESULT-DISPLAY TO AUD-RESULT
+               MOVE 'OK ' TO AUD-STATUS
+           ELSE
+               MOVE SPACES TO AUD-RESULT
+               MOVE WS-MSG-LOOKUP-CODE TO AUD-STATUS
+           END-IF
+           EXEC CICS WRITEQ TD
+               QUEUE('CALQ')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+
+      * Request 011 - a running control total is posted online, on
+      * CTLMSTR keyed by CTL-DATE, independently of the CALQ audit
+      * entry just logged, so the nightly reconciliation batch can
+      * prove the two agree instead of trusting the audit log alone.
+       POST-CONTROL-TOTALS.
+           EXEC CICS READ FILE('CTLMSTR')
+               INTO(CONTROL-TOTAL-RECORD)
+               RIDFLD(WS-CT-DATE)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO CONTROL-TOTAL-RECORD
+               MOVE WS-CT-DATE TO CTL-DATE
+               MOVE ZERO TO CTL-ADD-COUNT CTL-ADD-TOTAL
+                   CTL-SUB-COUNT CTL-SUB-TOTAL CTL-TRANS-COUNT
+           END-IF
+
+      * TRANS-COUNT (like ADD/SUB-COUNT) only tracks the ADD/SUB
+      * activity request 011 reconciles - MULT/DIV runs don't post here.
+           IF WS-OPER-ADD
+               ADD 1 TO CTL-TRANS-COUNT
+               ADD 1 TO CTL-ADD-COUNT
+               ADD WS-RESULT-NUM TO CTL-ADD-TOTAL
+           END-IF
+           IF WS-OPER-SUB
+               ADD 1 TO CTL-TRANS-COUNT
+               ADD 1 TO CTL-SUB-COUNT
+               ADD WS-RESULT-NUM TO CTL-SUB-TOTAL
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE('CTLMSTR')
+                   FROM(CONTROL-TOTAL-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('CTLMSTR')
+                   FROM(CONTROL-TOTAL-RECORD)
+                   RIDFLD(WS-CT-DATE)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       SEND-CALMSET-MAP.
+           MOVE OPERI TO OPERO
+           MOVE INPUT1I TO INPUT1O
+           MOVE INPUT2I TO INPUT2O
+           EXEC CICS SEND MAP('CALMAP')
+               MAPSET('CALMSET')
+               FROM(CALMAPO)
+               ERASE
+           END-EXEC.
+
+       INIT-CALMSET.
+           MOVE SPACES TO CALMAPO
+           MOVE 'PF1=HELP  ADD SUB MULT DIV' TO MESSAGEO
+           EXEC CICS SEND MAP('CALMAP')
+               MAPSET('CALMSET')
+               FROM(CALMAPO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('CALM')
+               COMMAREA(CALMAPI)
+           END-EXEC
+           GOBACK.
+
+      * DUMMYI/DUMMYA carries the attention key struck on this screen.
+      * PF1 pops a one-line help panel listing the valid OPERI values
+      * instead of leaving a new operator to guess or ask a neighbor.
+       PF1-HELP.
+           EXEC CICS SEND TEXT
+               FROM(WS-HELP-TEXT)
+               LENGTH(LENGTH OF WS-HELP-TEXT)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('CALM')
+               COMMAREA(CALMAPI)
+           END-EXEC
+           GOBACK.
+
+       ABEND-CALMSET.
+           MOVE SPACES TO CALMAPO
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MESSAGEO
+           EXEC CICS SEND MAP('CALMAP')
+               MAPSET('CALMSET')
+               FROM(CALMAPO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+           COPY MSGLOOK.
