@@ -0,0 +1,14 @@
+      * CALCOUT - batch calculator result record (request 010).
+      * Mirrors ADDO/SUBO/MULTO/DIVO from P04AS01's online screen, plus
+      * a status code (MSGCODES) so a rejected or overflowed line is
+      * visible in the output file instead of just being skipped.
+       01  CALC-RESULT-RECORD.
+           05  CR-OPER-ID          PIC X(08).
+           05  CR-INPUT1           PIC X(10).
+           05  CR-INPUT2           PIC X(10).
+           05  CR-ADD-RESULT       PIC X(13).
+           05  CR-SUB-RESULT       PIC X(13).
+           05  CR-MULT-RESULT      PIC X(13).
+           05  CR-DIV-RESULT       PIC X(13).
+           05  CR-STATUS           PIC X(03).
+           05  FILLER              PIC X(10).
