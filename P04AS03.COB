@@ -0,0 +1,215 @@
+      * P04AS03 - batch four-function calculator driver (request 010).
+      * Runs the same edit/overflow/zero-divide rules as P04AS01's
+      * online screen against a flat file of transactions, so a whole
+      * night's worth of add/sub/mult/div pairs can be run without
+      * anyone sitting at a terminal keying them in one at a time.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P04AS03.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO CALCIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CALC-RESULT-FILE ASSIGN TO CALCOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 38 CHARACTERS.
+           COPY CALCTRN.
+
+       FD  CALC-RESULT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 93 CHARACTERS.
+           COPY CALCOUT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+           88  WS-NOT-EOF                VALUE 'N'.
+
+       01  WS-NUMERIC-CHECK-SW      PIC X(01).
+           88  WS-NUMERIC-OK            VALUE 'Y'.
+           88  WS-NUMERIC-BAD           VALUE 'N'.
+
+      * Same implied-2-decimal convention as P04AS01 (request 004) -
+      * CT-INPUT1/CT-INPUT2 carry two decimal places in their
+      * rightmost two digit positions, re-read here as 8 whole digits
+      * + 2 decimal digits so the three highest-order digits don't get
+      * silently dropped the way a straight MOVE into a V99 item would.
+       01  WS-INPUT1-RAW            PIC 9(10).
+       01  WS-INPUT1-DEC REDEFINES WS-INPUT1-RAW
+                                     PIC 9(08)V99.
+       01  WS-INPUT2-RAW            PIC 9(10).
+       01  WS-INPUT2-DEC REDEFINES WS-INPUT2-RAW
+                                     PIC 9(08)V99.
+
+       01  WS-INPUT1-NUM            PIC S9(08)V99.
+       01  WS-INPUT2-NUM            PIC S9(08)V99.
+
+       01  WS-ADD-RESULT            PIC S9(09)V99.
+       01  WS-SUB-RESULT            PIC S9(09)V99.
+       01  WS-MULT-RESULT           PIC S9(09)V99.
+       01  WS-DIV-RESULT            PIC S9(09)V99.
+
+       01  WS-RESULT-EDIT           PIC Z(8)9.99-.
+
+       01  WS-ADD-DISPLAY           PIC X(013).
+       01  WS-SUB-DISPLAY           PIC X(013).
+       01  WS-MULT-DISPLAY          PIC X(013).
+       01  WS-DIV-DISPLAY           PIC X(013).
+
+       01  WS-OVERFLOW-SW           PIC X(01).
+           88  WS-OVERFLOW              VALUE 'Y'.
+           88  WS-NO-OVERFLOW           VALUE 'N'.
+
+       01  WS-READ-COUNT            PIC 9(07) VALUE ZERO.
+       01  WS-REJECT-COUNT          PIC 9(07) VALUE ZERO.
+       01  WS-OVERFLOW-COUNT        PIC 9(07) VALUE ZERO.
+
+           COPY MSGCODES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL WS-EOF
+               READ CALC-TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-COUNT
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           DISPLAY 'P04AS03 - RECORDS READ:      ' WS-READ-COUNT
+           DISPLAY 'P04AS03 - REJECTED (NUM/ZDV): ' WS-REJECT-COUNT
+           DISPLAY 'P04AS03 - OVERFLOWED RESULTS: ' WS-OVERFLOW-COUNT
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CALC-TRANS-FILE
+           OPEN OUTPUT CALC-RESULT-FILE.
+
+       CLOSE-FILES.
+           CLOSE CALC-TRANS-FILE
+           CLOSE CALC-RESULT-FILE.
+
+       PROCESS-TRANSACTION.
+           MOVE SPACES TO CALC-RESULT-RECORD
+           MOVE CT-OPER-ID TO CR-OPER-ID
+           MOVE CT-INPUT1 TO CR-INPUT1
+           MOVE CT-INPUT2 TO CR-INPUT2
+           PERFORM EDIT-NUMERIC-INPUTS
+           IF WS-NUMERIC-OK
+               PERFORM CALCULATE-ALL-RESULTS
+               MOVE WS-ADD-DISPLAY TO CR-ADD-RESULT
+               MOVE WS-SUB-DISPLAY TO CR-SUB-RESULT
+               MOVE WS-MULT-DISPLAY TO CR-MULT-RESULT
+               MOVE WS-DIV-DISPLAY TO CR-DIV-RESULT
+               IF WS-OVERFLOW
+                   ADD 1 TO WS-OVERFLOW-COUNT
+                   MOVE 'OVF' TO CR-STATUS
+               ELSE
+                   IF WS-INPUT2-NUM = 0
+      * Request 003 (review fix) - CR-DIV-RESULT is blank whenever
+      * INPUT2 is zero (see CALCULATE-ALL-RESULTS), but WS-OVERFLOW is
+      * never set for that case, so CR-STATUS used to fall through to
+      * 'OK ' even though one of the four results is missing. Flag it
+      * explicitly instead of leaving it indistinguishable from a
+      * fully successful row.
+                       MOVE 'ZDV' TO CR-STATUS
+                   ELSE
+                       MOVE 'OK ' TO CR-STATUS
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE WS-MSG-LOOKUP-CODE TO CR-STATUS
+           END-IF
+           WRITE CALC-RESULT-RECORD.
+
+       EDIT-NUMERIC-INPUTS.
+           SET WS-NUMERIC-OK TO TRUE
+           IF CT-INPUT1 IS NOT NUMERIC
+               SET WS-NUMERIC-BAD TO TRUE
+               MOVE 'NUM' TO WS-MSG-LOOKUP-CODE
+           ELSE
+               IF CT-INPUT2 IS NOT NUMERIC
+                   SET WS-NUMERIC-BAD TO TRUE
+                   MOVE 'NUM' TO WS-MSG-LOOKUP-CODE
+               END-IF
+           END-IF
+
+           IF WS-NUMERIC-OK
+               MOVE CT-INPUT1 TO WS-INPUT1-RAW
+               MOVE WS-INPUT1-DEC TO WS-INPUT1-NUM
+               MOVE CT-INPUT2 TO WS-INPUT2-RAW
+               MOVE WS-INPUT2-DEC TO WS-INPUT2-NUM
+               IF WS-INPUT2-NUM = 0
+                   MOVE 'ZDV' TO WS-MSG-LOOKUP-CODE
+               END-IF
+           END-IF.
+
+       CALCULATE-ALL-RESULTS.
+           COMPUTE WS-ADD-RESULT  = WS-INPUT1-NUM + WS-INPUT2-NUM
+           COMPUTE WS-SUB-RESULT  = WS-INPUT1-NUM - WS-INPUT2-NUM
+
+           SET WS-NO-OVERFLOW TO TRUE
+           PERFORM CHECK-OVERFLOW-ADD
+           PERFORM CHECK-OVERFLOW-SUB
+
+      * Request 002 (review fix) - MULT/DIV can genuinely exceed
+      * WS-MULT-RESULT/WS-DIV-RESULT's own capacity (unlike ADD/SUB,
+      * which two 8-digit operands can never overflow a 9-digit sum).
+      * A bare COMPUTE with no ON SIZE ERROR silently truncates the
+      * result into range before any after-the-fact check could ever
+      * see it, so the overflow test has to live on the COMPUTE itself.
+           COMPUTE WS-MULT-RESULT = WS-INPUT1-NUM * WS-INPUT2-NUM
+               ON SIZE ERROR
+                   SET WS-OVERFLOW TO TRUE
+                   MOVE SPACES TO WS-MULT-DISPLAY
+               NOT ON SIZE ERROR
+                   MOVE WS-MULT-RESULT TO WS-RESULT-EDIT
+                   MOVE WS-RESULT-EDIT TO WS-MULT-DISPLAY
+           END-COMPUTE
+
+           IF WS-INPUT2-NUM = 0
+               MOVE ZEROS TO WS-DIV-RESULT
+               MOVE SPACES TO WS-DIV-DISPLAY
+           ELSE
+               COMPUTE WS-DIV-RESULT ROUNDED =
+                       WS-INPUT1-NUM / WS-INPUT2-NUM
+                   ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       MOVE SPACES TO WS-DIV-DISPLAY
+                   NOT ON SIZE ERROR
+                       MOVE WS-DIV-RESULT TO WS-RESULT-EDIT
+                       MOVE WS-RESULT-EDIT TO WS-DIV-DISPLAY
+               END-COMPUTE
+           END-IF.
+
+       CHECK-OVERFLOW-ADD.
+           IF WS-ADD-RESULT > 999999999.99
+              OR WS-ADD-RESULT < -99999999.99
+               SET WS-OVERFLOW TO TRUE
+               MOVE SPACES TO WS-ADD-DISPLAY
+           ELSE
+               MOVE WS-ADD-RESULT TO WS-RESULT-EDIT
+               MOVE WS-RESULT-EDIT TO WS-ADD-DISPLAY
+           END-IF.
+
+       CHECK-OVERFLOW-SUB.
+           IF WS-SUB-RESULT > 999999999.99
+              OR WS-SUB-RESULT < -99999999.99
+               SET WS-OVERFLOW TO TRUE
+               MOVE SPACES TO WS-SUB-DISPLAY
+           ELSE
+               MOVE WS-SUB-RESULT TO WS-RESULT-EDIT
+               MOVE WS-RESULT-EDIT TO WS-SUB-DISPLAY
+           END-IF.
+
