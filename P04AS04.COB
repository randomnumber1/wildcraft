@@ -0,0 +1,253 @@
+      * P04AS04 - nightly batch extract/print of the calculation audit
+      * log (request 009).  Reads the CALQ transient-data extract
+      * (AUD-TRANS-TYPE = 'CALC', written by CALMSET/P04AS01 - see
+      * LOG-CALCULATION in both) after it has been sorted by terminal
+      * and operation code, and prints activity grouped by terminal and
+      * by ADD/SUB/MULT/DIV, with a grand total and an overflow/error
+      * count called out.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P04AS04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO CALQIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 84 CHARACTERS.
+           COPY AUDTREC.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+           88  WS-NOT-EOF                VALUE 'N'.
+
+       01  WS-FIRST-RECORD-SW       PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD          VALUE 'Y'.
+           88  WS-NOT-FIRST-RECORD      VALUE 'N'.
+
+       01  WS-PREV-TERM-ID          PIC X(04).
+       01  WS-PREV-OPER-CODE        PIC X(02).
+
+       01  WS-TERM-ADD-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-TERM-SUB-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-TERM-MULT-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-TERM-DIV-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-TERM-ERROR-COUNT      PIC 9(07) VALUE ZERO.
+       01  WS-TERM-OVERFLOW-COUNT   PIC 9(07) VALUE ZERO.
+
+       01  WS-OPER-COUNT            PIC 9(07) VALUE ZERO.
+
+       01  WS-GRAND-ADD-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-SUB-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-MULT-COUNT      PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-DIV-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-ERROR-COUNT     PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-OVERFLOW-COUNT  PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-TOTAL-COUNT     PIC 9(07) VALUE ZERO.
+
+       01  WS-OPER-DESC             PIC X(05).
+
+       01  WS-HDG-LINE-1.
+           05  FILLER               PIC X(30) VALUE
+               'CALCULATION AUDIT LOG REPORT'.
+
+       01  WS-HDG-LINE-2.
+           05  FILLER               PIC X(10) VALUE 'TERMINAL: '.
+           05  HL2-TERM-ID          PIC X(04).
+
+       01  WS-DTL-LINE.
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  DL-OPER-DESC         PIC X(05).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  FILLER               PIC X(07) VALUE 'COUNT: '.
+           05  DL-OPER-COUNT        PIC ZZZ,ZZ9.
+
+       01  WS-TOT-LINE.
+           05  FILLER               PIC X(20) VALUE
+               '  TERMINAL TOTALS - '.
+           05  FILLER               PIC X(06) VALUE 'ERRS: '.
+           05  TL-ERROR-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(06) VALUE ' OVF: '.
+           05  TL-OVERFLOW-COUNT    PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-LINE-1.
+           05  FILLER               PIC X(22) VALUE
+               'GRAND TOTALS - ADD: '.
+           05  GL-ADD-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(07) VALUE '  SUB: '.
+           05  GL-SUB-COUNT         PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-LINE-2.
+           05  FILLER               PIC X(22) VALUE
+               '              MULT: '.
+           05  GL-MULT-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(07) VALUE '  DIV: '.
+           05  GL-DIV-COUNT         PIC ZZZ,ZZ9.
+
+       01  WS-GRAND-LINE-3.
+           05  FILLER               PIC X(22) VALUE
+               'TOTAL TRANSACTIONS: '.
+           05  GL-TOTAL-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(09) VALUE '  ERRS: '.
+           05  GL-ERROR-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(07) VALUE '  OVF: '.
+           05  GL-OVERFLOW-COUNT    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM PRINT-REPORT-HEADING
+           PERFORM UNTIL WS-EOF
+               READ CALC-AUDIT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-AUDIT-RECORD
+               END-READ
+           END-PERFORM
+           IF WS-NOT-FIRST-RECORD
+               PERFORM PRINT-OPERATION-BREAK
+               PERFORM PRINT-TERMINAL-TOTALS
+           END-IF
+           PERFORM PRINT-GRAND-TOTALS
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CALC-AUDIT-FILE
+           OPEN OUTPUT PRINT-FILE.
+
+       CLOSE-FILES.
+           CLOSE CALC-AUDIT-FILE
+           CLOSE PRINT-FILE.
+
+       PROCESS-AUDIT-RECORD.
+           IF WS-FIRST-RECORD
+               MOVE AUD-TERM-ID TO WS-PREV-TERM-ID
+               MOVE AUD-OPER-CODE TO WS-PREV-OPER-CODE
+               PERFORM PRINT-TERMINAL-HEADING
+               SET WS-NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF AUD-TERM-ID NOT = WS-PREV-TERM-ID
+                   PERFORM PRINT-OPERATION-BREAK
+                   PERFORM PRINT-TERMINAL-TOTALS
+                   MOVE AUD-TERM-ID TO WS-PREV-TERM-ID
+                   MOVE AUD-OPER-CODE TO WS-PREV-OPER-CODE
+                   PERFORM PRINT-TERMINAL-HEADING
+               ELSE
+                   IF AUD-OPER-CODE NOT = WS-PREV-OPER-CODE
+                       PERFORM PRINT-OPERATION-BREAK
+                       MOVE AUD-OPER-CODE TO WS-PREV-OPER-CODE
+                   END-IF
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-OPER-COUNT
+           ADD 1 TO WS-GRAND-TOTAL-COUNT
+           EVALUATE AUD-OPER-CODE
+               WHEN 'AD'
+                   ADD 1 TO WS-TERM-ADD-COUNT
+                   ADD 1 TO WS-GRAND-ADD-COUNT
+               WHEN 'SU'
+                   ADD 1 TO WS-TERM-SUB-COUNT
+                   ADD 1 TO WS-GRAND-SUB-COUNT
+               WHEN 'MU'
+                   ADD 1 TO WS-TERM-MULT-COUNT
+                   ADD 1 TO WS-GRAND-MULT-COUNT
+               WHEN 'DI'
+                   ADD 1 TO WS-TERM-DIV-COUNT
+                   ADD 1 TO WS-GRAND-DIV-COUNT
+           END-EVALUATE
+
+           IF AUD-STATUS = 'OVF'
+               ADD 1 TO WS-TERM-OVERFLOW-COUNT
+               ADD 1 TO WS-GRAND-OVERFLOW-COUNT
+           END-IF
+      * Review fix - this used to also be incremented by the EVALUATE's
+      * WHEN OTHER above for a rejected record (AUD-OPER-CODE = SPACES
+      * matches no WHEN), double-counting every reject. A status other
+      * than OK/OVF (NUM from a numeric-edit reject, ZDV from a
+      * zero-divide) is now counted here and only here.
+           IF AUD-STATUS NOT = 'OK ' AND AUD-STATUS NOT = 'OVF'
+               ADD 1 TO WS-TERM-ERROR-COUNT
+               ADD 1 TO WS-GRAND-ERROR-COUNT
+           END-IF.
+
+       PRINT-REPORT-HEADING.
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-HDG-LINE-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-TERMINAL-HEADING.
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-PREV-TERM-ID TO HL2-TERM-ID
+           MOVE WS-HDG-LINE-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE ZERO TO WS-TERM-ADD-COUNT WS-TERM-SUB-COUNT
+               WS-TERM-MULT-COUNT WS-TERM-DIV-COUNT
+               WS-TERM-ERROR-COUNT WS-TERM-OVERFLOW-COUNT
+           MOVE ZERO TO WS-OPER-COUNT.
+
+       PRINT-OPERATION-BREAK.
+           EVALUATE WS-PREV-OPER-CODE
+               WHEN 'AD'
+                   MOVE 'ADD  ' TO WS-OPER-DESC
+               WHEN 'SU'
+                   MOVE 'SUB  ' TO WS-OPER-DESC
+               WHEN 'MU'
+                   MOVE 'MULT ' TO WS-OPER-DESC
+               WHEN 'DI'
+                   MOVE 'DIV  ' TO WS-OPER-DESC
+               WHEN OTHER
+                   MOVE 'ERROR' TO WS-OPER-DESC
+           END-EVALUATE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-OPER-DESC TO DL-OPER-DESC
+           MOVE WS-OPER-COUNT TO DL-OPER-COUNT
+           MOVE WS-DTL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE ZERO TO WS-OPER-COUNT.
+
+       PRINT-TERMINAL-TOTALS.
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-TERM-ERROR-COUNT TO TL-ERROR-COUNT
+           MOVE WS-TERM-OVERFLOW-COUNT TO TL-OVERFLOW-COUNT
+           MOVE WS-TOT-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-GRAND-TOTALS.
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-GRAND-ADD-COUNT TO GL-ADD-COUNT
+           MOVE WS-GRAND-SUB-COUNT TO GL-SUB-COUNT
+           MOVE WS-GRAND-LINE-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-GRAND-MULT-COUNT TO GL-MULT-COUNT
+           MOVE WS-GRAND-DIV-COUNT TO GL-DIV-COUNT
+           MOVE WS-GRAND-LINE-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-GRAND-TOTAL-COUNT TO GL-TOTAL-COUNT
+           MOVE WS-GRAND-ERROR-COUNT TO GL-ERROR-COUNT
+           MOVE WS-GRAND-OVERFLOW-COUNT TO GL-OVERFLOW-COUNT
+           MOVE WS-GRAND-LINE-3 TO PRINT-LINE
+           WRITE PRINT-LINE.
