@@ -0,0 +1,262 @@
+      * EMPMAINT - employee master maintenance transaction.  XCTL'd
+      * from P04AS02 with the menu's function code (I/A/C/D) in the
+      * COMMAREA; drives inquire/add/change/delete against the
+      * EMPMSTR VSAM KSDS keyed on EMP-ID (request 005).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * SYMBOLIC MAP of EMPMAINT Created by CACXBMS Version 6.1.0002
+       01  EMPMNTI.
+	   02  FILLER				      PIC X(12).
+	   02  TITLEL				      PIC S9(4) COMP-4.
+	   02  TITLEF				      PIC X.
+	   02  FILLER REDEFINES TITLEF.
+	       03  TITLEA			      PIC X.
+	   02  TITLEI				      PIC X(028).
+	   02  FUNCL				      PIC S9(4) COMP-4.
+	   02  FUNCF				      PIC X.
+	   02  FILLER REDEFINES FUNCF.
+	       03  FUNCA			      PIC X.
+	   02  FUNCI				      PIC X(001).
+	   02  EMPIDL				      PIC S9(4) COMP-4.
+	   02  EMPIDF				      PIC X.
+	   02  FILLER REDEFINES EMPIDF.
+	       03  EMPIDA			      PIC X.
+	   02  EMPIDI				      PIC X(006).
+	   02  LNAMEL				      PIC S9(4) COMP-4.
+	   02  LNAMEF				      PIC X.
+	   02  FILLER REDEFINES LNAMEF.
+	       03  LNAMEA			      PIC X.
+	   02  LNAMEI				      PIC X(020).
+	   02  FNAMEL				      PIC S9(4) COMP-4.
+	   02  FNAMEF				      PIC X.
+	   02  FILLER REDEFINES FNAMEF.
+	       03  FNAMEA			      PIC X.
+	   02  FNAMEI				      PIC X(015).
+	   02  DEPTL				      PIC S9(4) COMP-4.
+	   02  DEPTF				      PIC X.
+	   02  FILLER REDEFINES DEPTF.
+	       03  DEPTA			      PIC X.
+	   02  DEPTI				      PIC X(004).
+	   02  HDATEL				      PIC S9(4) COMP-4.
+	   02  HDATEF				      PIC X.
+	   02  FILLER REDEFINES HDATEF.
+	       03  HDATEA			      PIC X.
+	   02  HDATEI				      PIC X(008).
+	   02  MESSAGEL				      PIC S9(4) COMP-4.
+	   02  MESSAGEF				      PIC X.
+	   02  FILLER REDEFINES MESSAGEF.
+	       03  MESSAGEA			      PIC X.
+	   02  MESSAGEI				      PIC X(050).
+       01  EMPMNTO REDEFINES EMPMNTI.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TITLEO				      PIC X(028).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  FUNCO				      PIC X(001).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  EMPIDO				      PIC X(006).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  LNAMEO				      PIC X(020).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  FNAMEO				      PIC X(015).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DEPTO				      PIC X(004).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  HDATEO				      PIC X(008).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MESSAGEO			      PIC X(050).
+
+           COPY EMPREC.
+
+      * COMMAREA handed off by P04AS02 - function code from the menu
+      * table (I/A/C/D) plus the signed-on operator/terminal. The menu
+      * selection itself is already audited by P04AS02's LOG-MENU-CHOICE
+      * before this program is reached; this screen has no audit entry
+      * of its own to write.
+       01  WS-EMPMAINT-COMMAREA.
+           05  WS-CA-FUNCTION      PIC X(01).
+           05  WS-CA-USER-ID       PIC X(08).
+           05  WS-CA-TERM-ID       PIC X(04).
+
+       01  WS-RESP                 PIC S9(8) COMP.
+       01  WS-FIRST-TIME-SW        PIC X(01).
+           88  WS-FIRST-TIME           VALUE 'Y'.
+           88  WS-NOT-FIRST-TIME       VALUE 'N'.
+
+           COPY MSGCODES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           MOVE 'N' TO WS-FIRST-TIME-SW
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (FIRST-TIME-DISPLAY)
+               ERROR     (ABEND-EMPMAINT)
+           END-EXEC
+
+           IF EIBCALEN > 0
+               MOVE DFHCOMMAREA TO WS-EMPMAINT-COMMAREA
+           END-IF
+
+           EXEC CICS RECEIVE MAP('EMPMNT')
+               MAPSET('EMPMAINT')
+               INTO(EMPMNTI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO FIRST-TIME-DISPLAY
+           END-IF
+
+           MOVE SPACES TO MESSAGEO
+           EVALUATE TRUE
+               WHEN FUNCI = 'I'
+                   PERFORM DO-INQUIRE
+               WHEN FUNCI = 'A'
+                   PERFORM DO-ADD
+               WHEN FUNCI = 'C'
+                   PERFORM DO-CHANGE
+               WHEN FUNCI = 'D'
+                   PERFORM DO-DELETE
+               WHEN OTHER
+                   MOVE 'CHO' TO WS-MSG-LOOKUP-CODE
+                   PERFORM LOOKUP-MESSAGE
+                   MOVE WS-MSG-RESULT TO MESSAGEO
+           END-EVALUATE
+
+           PERFORM SEND-EMPMAINT-MAP
+           EXEC CICS RETURN
+               TRANSID('EMPM')
+               COMMAREA(WS-EMPMAINT-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       DO-INQUIRE.
+           EXEC CICS READ FILE('EMPMSTR')
+               INTO(EMPLOYEE-RECORD)
+               RIDFLD(EMPIDI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE EMP-LAST-NAME TO LNAMEO
+               MOVE EMP-FIRST-NAME TO FNAMEO
+               MOVE EMP-DEPT TO DEPTO
+               MOVE EMP-HIRE-DATE TO HDATEO
+           ELSE
+               MOVE 'NTF' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           END-IF.
+
+       DO-ADD.
+           MOVE EMPIDI TO EMP-ID
+           MOVE LNAMEI TO EMP-LAST-NAME
+           MOVE FNAMEI TO EMP-FIRST-NAME
+           MOVE DEPTI TO EMP-DEPT
+           MOVE HDATEI TO EMP-HIRE-DATE
+           SET EMP-ACTIVE TO TRUE
+           EXEC CICS WRITE FILE('EMPMSTR')
+               FROM(EMPLOYEE-RECORD)
+               RIDFLD(EMPIDI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'OK ' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           ELSE
+               MOVE 'DUP' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           END-IF.
+
+       DO-CHANGE.
+           EXEC CICS READ FILE('EMPMSTR')
+               INTO(EMPLOYEE-RECORD)
+               RIDFLD(EMPIDI)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NTF' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           ELSE
+               MOVE LNAMEI TO EMP-LAST-NAME
+               MOVE FNAMEI TO EMP-FIRST-NAME
+               MOVE DEPTI TO EMP-DEPT
+               MOVE HDATEI TO EMP-HIRE-DATE
+               EXEC CICS REWRITE FILE('EMPMSTR')
+                   FROM(EMPLOYEE-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+               MOVE 'OK ' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           END-IF.
+
+       DO-DELETE.
+           EXEC CICS DELETE FILE('EMPMSTR')
+               RIDFLD(EMPIDI)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'OK ' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           ELSE
+               MOVE 'NTF' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           END-IF.
+
+       SEND-EMPMAINT-MAP.
+           MOVE 'EMPLOYEE MAINTENANCE' TO TITLEO
+           MOVE EMPIDI TO EMPIDO
+           EXEC CICS SEND MAP('EMPMNT')
+               MAPSET('EMPMAINT')
+               FROM(EMPMNTO)
+               ERASE
+           END-EXEC.
+
+       FIRST-TIME-DISPLAY.
+           MOVE SPACES TO EMPMNTO
+           MOVE 'EMPLOYEE MAINTENANCE' TO TITLEO
+           MOVE WS-CA-FUNCTION TO FUNCO
+           EXEC CICS SEND MAP('EMPMNT')
+               MAPSET('EMPMAINT')
+               FROM(EMPMNTO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('EMPM')
+               COMMAREA(WS-EMPMAINT-COMMAREA)
+           END-EXEC
+           GOBACK.
+
+       ABEND-EMPMAINT.
+           MOVE SPACES TO EMPMNTO
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MESSAGEO
+           EXEC CICS SEND MAP('EMPMNT')
+               MAPSET('EMPMAINT')
+               FROM(EMPMNTO)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+           COPY MSGLOOK.
