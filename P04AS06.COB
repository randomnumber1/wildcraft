@@ -0,0 +1,190 @@
+      * P04AS06 - transaction-usage report for menu selections
+      * (request 013).  Reads the MENQ transient-data extract
+      * (AUD-TRANS-TYPE = 'MENU', written by P04AS02 - see
+      * LOG-MENU-CHOICE) over an operator-supplied date range and
+      * prints how many times each menu option was chosen, with the
+      * option descriptions pulled from the same MENUTAB.CPY table
+      * P04AS02 validates CHOICEI against.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P04AS06.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MENU-AUDIT-FILE ASSIGN TO MENQIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PRINT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CONTROL-CARD.
+           05  CC-START-DATE           PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  CC-END-DATE             PIC X(08).
+           05  FILLER                  PIC X(63).
+
+       FD  MENU-AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 84 CHARACTERS.
+           COPY AUDTREC.
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  PRINT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY MENUTAB.
+
+       01  WS-START-DATE            PIC X(08).
+       01  WS-END-DATE              PIC X(08).
+
+       01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+
+       01  WS-USAGE-COUNTS.
+           05  WS-USAGE-COUNT OCCURS 5 TIMES PIC 9(07) VALUE ZERO.
+
+       01  WS-UNKNOWN-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-SKIPPED-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-TOTAL-COUNT     PIC 9(07) VALUE ZERO.
+
+       01  WS-HDG-LINE-1.
+           05  FILLER               PIC X(32) VALUE
+               'MENU TRANSACTION-USAGE REPORT'.
+
+       01  WS-HDG-LINE-2.
+           05  FILLER               PIC X(13) VALUE 'FOR DATES: '.
+           05  HL2-START-DATE       PIC X(08).
+           05  FILLER               PIC X(04) VALUE ' TO '.
+           05  HL2-END-DATE         PIC X(08).
+
+       01  WS-DTL-LINE.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DL-CODE              PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  DL-DESC              PIC X(30).
+           05  FILLER               PIC X(04) VALUE 'USED'.
+           05  DL-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(06) VALUE ' TIMES'.
+
+       01  WS-UNKNOWN-LINE.
+           05  FILLER               PIC X(06) VALUE SPACES.
+           05  FILLER               PIC X(30) VALUE
+               'UNRECOGNIZED/INVALID CHOICES'.
+           05  FILLER               PIC X(04) VALUE 'USED'.
+           05  UL-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(06) VALUE ' TIMES'.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  FILLER               PIC X(20) VALUE
+               'TOTAL SELECTIONS: '.
+           05  TL-COUNT             PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(16) VALUE
+               '  OUT OF RANGE: '.
+           05  TL-SKIPPED           PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM READ-CONTROL-CARD
+           PERFORM PRINT-REPORT-HEADING
+           PERFORM UNTIL WS-EOF
+               READ MENU-AUDIT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-AUDIT-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM PRINT-USAGE-LINES
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CONTROL-CARD-FILE
+           OPEN INPUT MENU-AUDIT-FILE
+           OPEN OUTPUT PRINT-FILE.
+
+       CLOSE-FILES.
+           CLOSE CONTROL-CARD-FILE
+           CLOSE MENU-AUDIT-FILE
+           CLOSE PRINT-FILE.
+
+       READ-CONTROL-CARD.
+           READ CONTROL-CARD-FILE
+               AT END
+                   MOVE LOW-VALUES TO WS-START-DATE
+                   MOVE HIGH-VALUES TO WS-END-DATE
+               NOT AT END
+                   MOVE CC-START-DATE TO WS-START-DATE
+                   MOVE CC-END-DATE TO WS-END-DATE
+           END-READ.
+
+       PROCESS-AUDIT-RECORD.
+           IF AUD-MENU
+               IF AUD-DATE >= WS-START-DATE AND
+                  AUD-DATE <= WS-END-DATE
+                   ADD 1 TO WS-GRAND-TOTAL-COUNT
+                   PERFORM TALLY-MENU-CHOICE
+               ELSE
+                   ADD 1 TO WS-SKIPPED-COUNT
+               END-IF
+           END-IF.
+
+       TALLY-MENU-CHOICE.
+           SET WS-MENU-IDX TO 1
+           SET WS-MENU-NOT-FOUND TO TRUE
+           SEARCH WS-MENU-ENTRY
+               WHEN WS-MENU-CODE (WS-MENU-IDX) = AUD-OPER-CODE
+                   SET WS-MENU-FOUND TO TRUE
+           END-SEARCH
+           IF WS-MENU-FOUND
+               ADD 1 TO WS-USAGE-COUNT (WS-MENU-IDX)
+           ELSE
+               ADD 1 TO WS-UNKNOWN-COUNT
+           END-IF.
+
+       PRINT-REPORT-HEADING.
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-HDG-LINE-1 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-START-DATE TO HL2-START-DATE
+           MOVE WS-END-DATE TO HL2-END-DATE
+           MOVE WS-HDG-LINE-2 TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       PRINT-USAGE-LINES.
+           PERFORM VARYING WS-MENU-IDX FROM 1 BY 1
+                   UNTIL WS-MENU-IDX > 5
+               MOVE SPACES TO PRINT-LINE
+               MOVE WS-MENU-CODE (WS-MENU-IDX) TO DL-CODE
+               MOVE WS-MENU-DESC (WS-MENU-IDX) TO DL-DESC
+               MOVE WS-USAGE-COUNT (WS-MENU-IDX) TO DL-COUNT
+               MOVE WS-DTL-LINE TO PRINT-LINE
+               WRITE PRINT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-UNKNOWN-COUNT TO UL-COUNT
+           MOVE WS-UNKNOWN-LINE TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           MOVE WS-GRAND-TOTAL-COUNT TO TL-COUNT
+           MOVE WS-SKIPPED-COUNT TO TL-SKIPPED
+           MOVE WS-TOTAL-LINE TO PRINT-LINE
+           WRITE PRINT-LINE.
