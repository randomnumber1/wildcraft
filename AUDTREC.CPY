@@ -0,0 +1,22 @@
+      * AUDTREC - shared audit-trail record.
+      * COPY into the FILE SECTION FD of any program that reads or
+      * writes an audit trail (calculator activity log or menu-choice
+      * log). AUD-TRANS-TYPE tells a reader which screen produced the
+      * entry: 'CALC' = P04AS01/CALMSET calculation, 'MENU' = P04AS02
+      * CHOICEI selection, 'SGNF' = failed sign-on attempt.
+       01  AUDIT-RECORD.
+           05  AUD-DATE            PIC X(08).
+           05  AUD-TIME            PIC X(06).
+           05  AUD-TERM-ID         PIC X(04).
+           05  AUD-USER-ID         PIC X(08).
+           05  AUD-TRANS-TYPE      PIC X(04).
+               88  AUD-CALC            VALUE 'CALC'.
+               88  AUD-MENU            VALUE 'MENU'.
+               88  AUD-SIGNON-FAIL     VALUE 'SGNF'.
+           05  AUD-DETAIL.
+               10  AUD-OPER-CODE       PIC X(02).
+               10  AUD-INPUT1          PIC X(13).
+               10  AUD-INPUT2          PIC X(13).
+               10  AUD-RESULT          PIC X(15).
+               10  AUD-STATUS          PIC X(03).
+           05  FILLER              PIC X(08).
