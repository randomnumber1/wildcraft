@@ -0,0 +1,30 @@
+//P04AS05J JOB (ACCTNO),'CALC CTL RECON',CLASS=A,MSGCLASS=X,
+//             REGION=0M
+//*--------------------------------------------------------------*
+//* DAILY CONTROL-TOTAL RECONCILIATION FOR CALCULATOR ACTIVITY
+//* (REQUEST 011). COMPARES ADD/SUB COUNTS AND TOTALS RECOMPUTED
+//* FROM THE CALQ AUDIT EXTRACT AGAINST THE RUNNING CTLMSTR RECORD
+//* CALMSET/P04AS01 POST ONLINE (POST-CONTROL-TOTALS). A NONZERO
+//* RETURN CODE FROM P04AS05 MEANS AN OUT-OF-BALANCE CONDITION WAS
+//* FOUND AND OPERATIONS SHOULD INVESTIGATE BEFORE THE DAY CLOSES.
+//*--------------------------------------------------------------*
+//EXTRCTL  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//CTLMSTR  DD DSN=PROD.CTLMSTR,DISP=SHR
+//CTLOUT   DD DSN=PROD.CALCCTL.TODAY,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//* KEY VALUE BELOW IS TODAY'S YYYYMMDD - THE SCHEDULER SUBSTITUTES
+//* IT EACH NIGHT WHEN THIS JOB IS GENERATED FROM ITS MODEL JCL.
+//SYSIN    DD *
+  REPRO INFILE(CTLMSTR) OUTFILE(CTLOUT) -
+        FROMKEY(00000000) -
+        TOKEY(00000000)
+/*
+//RECONSTP EXEC PGM=P04AS05
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//CALQIN   DD DSN=PROD.CALQ.EXTRACT,DISP=SHR
+//CTLIN    DD DSN=PROD.CALCCTL.TODAY,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
