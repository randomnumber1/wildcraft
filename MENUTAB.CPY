@@ -0,0 +1,25 @@
+      * MENUTAB - P04AS02 menu-option table.  CHOICEI is validated
+      * against this table instead of a hardcoded IF/EVALUATE list, so
+      * adding a menu option means adding a row here.  COPY into
+      * WORKING-STORAGE; look a choice up with MENULOOK.CPY.
+       01  WS-MENU-TABLE-DATA.
+           05  FILLER PIC X(40) VALUE
+               '01INQUIRE EMPLOYEE              EMPMAINT'.
+           05  FILLER PIC X(40) VALUE
+               '02ADD EMPLOYEE                  EMPMAINT'.
+           05  FILLER PIC X(40) VALUE
+               '03CHANGE EMPLOYEE               EMPMAINT'.
+           05  FILLER PIC X(40) VALUE
+               '04DELETE EMPLOYEE               EMPMAINT'.
+           05  FILLER PIC X(40) VALUE
+               '99EXIT MENU                             '.
+       01  WS-MENU-TABLE REDEFINES WS-MENU-TABLE-DATA.
+           05  WS-MENU-ENTRY OCCURS 5 TIMES INDEXED BY WS-MENU-IDX.
+               10  WS-MENU-CODE        PIC X(02).
+               10  WS-MENU-DESC        PIC X(30).
+               10  WS-MENU-PGM         PIC X(08).
+       01  WS-MENU-LOOKUP-CODE     PIC X(02).
+       01  WS-MENU-FOUND-SW        PIC X(01).
+           88  WS-MENU-FOUND           VALUE 'Y'.
+           88  WS-MENU-NOT-FOUND       VALUE 'N'.
+       01  WS-MENU-FOUND-PGM       PIC X(08).
