@@ -1,69 +1,477 @@
-      * SYMBOLIC MAP of P04AS01 Created by CACXBMS Version 6.1.0002
-       01  CALMAP1I.
-	   02  FILLER				      PIC X(12).
-	   02  TITLEL				      PIC S9(4) COMP-4.
-	   02  TITLEF				      PIC X.
-	   02  FILLER REDEFINES TITLEF.
-	       03  TITLEA			      PIC X.
-	   02  TITLEI				      PIC X(018).
-	   02  INPUT1L				      PIC S9(4) COMP-4.
-	   02  INPUT1F				      PIC X.
-	   02  FILLER REDEFINES INPUT1F.
-	       03  INPUT1A			      PIC X.
-	   02  INPUT1I				      PIC X(008).
-	   02  INPUT2L				      PIC S9(4) COMP-4.
-	   02  INPUT2F				      PIC X.
-	   02  FILLER REDEFINES INPUT2F.
-	       03  INPUT2A			      PIC X.
-	   02  INPUT2I				      PIC X(008).
-	   02  OUTPUTSL 			      PIC S9(4) COMP-4.
-	   02  OUTPUTSF 			      PIC X.
-	   02  FILLER REDEFINES OUTPUTSF.
-	       03  OUTPUTSA			      PIC X.
-	   02  OUTPUTSI 			      PIC X(010).
-	   02  ADDL				      PIC S9(4) COMP-4.
-	   02  ADDF				      PIC X.
-	   02  FILLER REDEFINES ADDF.
-	       03  ADDA 			      PIC X.
-	   02  ADDI				      PIC X(010).
-	   02  SUBL				      PIC S9(4) COMP-4.
-	   02  SUBF				      PIC X.
-	   02  FILLER REDEFINES SUBF.
-	       03  SUBA 			      PIC X.
-	   02  SUBI				      PIC X(010).
-	   02  MULTL				      PIC S9(4) COMP-4.
-	   02  MULTF				      PIC X.
-	   02  FILLER REDEFINES MULTF.
-	       03  MULTA			      PIC X.
-	   02  MULTI				      PIC X(010).
-	   02  DIVL				      PIC S9(4) COMP-4.
-	   02  DIVF				      PIC X.
-	   02  FILLER REDEFINES DIVF.
-	       03  DIVA 			      PIC X.
-	   02  DIVI				      PIC X(010).
-       01  CALMAP1O REDEFINES CALMAP1I.
-	   02  FILLER				      PIC X(12).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  TITLEO				      PIC X(018).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  INPUT1O				      PIC X(008).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  INPUT2O				      PIC X(008).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  OUTPUTSO 			      PIC X(010).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  ADDO				      PIC X(010).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  SUBO				      PIC X(010).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  MULTO				      PIC X(010).
-	   02  FILLER				      PIC XX.
-	   02  FILLER				      PIC X.
-	   02  DIVO				      PIC X(010).
+      * P04AS01 - four-function calculator transaction.  Every pair
+      * keyed into INPUT1I/INPUT2I is run through ADD/SUB/MULT/DIV and
+      * all four results are shown at once in ADDO/SUBO/MULTO/DIVO.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P04AS01.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * SYMBOLIC MAP of P04AS01 Created by CACXBMS Version 6.1.0002
+       01  CALMAP1I.
+	   02  FILLER				      PIC X(12).
+	   02  TITLEL				      PIC S9(4) COMP-4.
+	   02  TITLEF				      PIC X.
+	   02  FILLER REDEFINES TITLEF.
+	       03  TITLEA			      PIC X.
+	   02  TITLEI				      PIC X(018).
+	   02  INPUT1L				      PIC S9(4) COMP-4.
+	   02  INPUT1F				      PIC X.
+	   02  FILLER REDEFINES INPUT1F.
+	       03  INPUT1A			      PIC X.
+	   02  INPUT1I				      PIC X(010).
+	   02  INPUT2L				      PIC S9(4) COMP-4.
+	   02  INPUT2F				      PIC X.
+	   02  FILLER REDEFINES INPUT2F.
+	       03  INPUT2A			      PIC X.
+	   02  INPUT2I				      PIC X(010).
+	   02  OUTPUTSL 			      PIC S9(4) COMP-4.
+	   02  OUTPUTSF 			      PIC X.
+	   02  FILLER REDEFINES OUTPUTSF.
+	       03  OUTPUTSA			      PIC X.
+	   02  OUTPUTSI 			      PIC X(013).
+	   02  ADDL				      PIC S9(4) COMP-4.
+	   02  ADDF				      PIC X.
+	   02  FILLER REDEFINES ADDF.
+	       03  ADDA 			      PIC X.
+	   02  ADDI				      PIC X(013).
+	   02  SUBL				      PIC S9(4) COMP-4.
+	   02  SUBF				      PIC X.
+	   02  FILLER REDEFINES SUBF.
+	       03  SUBA 			      PIC X.
+	   02  SUBI				      PIC X(013).
+	   02  MULTL				      PIC S9(4) COMP-4.
+	   02  MULTF				      PIC X.
+	   02  FILLER REDEFINES MULTF.
+	       03  MULTA			      PIC X.
+	   02  MULTI				      PIC X(013).
+	   02  DIVL				      PIC S9(4) COMP-4.
+	   02  DIVF				      PIC X.
+	   02  FILLER REDEFINES DIVF.
+	       03  DIVA 			      PIC X.
+	   02  DIVI				      PIC X(013).
+	   02  MESSAGEL 			      PIC S9(4) COMP-4.
+	   02  MESSAGEF 			      PIC X.
+	   02  FILLER REDEFINES MESSAGEF.
+	       03  MESSAGEA			      PIC X.
+	   02  MESSAGEI 			      PIC X(050).
+       01  CALMAP1O REDEFINES CALMAP1I.
+	   02  FILLER				      PIC X(12).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  TITLEO				      PIC X(018).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  INPUT1O				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  INPUT2O				      PIC X(010).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  OUTPUTSO 			      PIC X(013).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  ADDO				      PIC X(013).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  SUBO				      PIC X(013).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MULTO				      PIC X(013).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  DIVO				      PIC X(013).
+	   02  FILLER				      PIC XX.
+	   02  FILLER				      PIC X.
+	   02  MESSAGEO 			      PIC X(050).
+
+       01  WS-RESP                 PIC S9(8) COMP.
+
+       01  WS-NUMERIC-CHECK-SW     PIC X(01).
+           88  WS-NUMERIC-OK           VALUE 'Y'.
+           88  WS-NUMERIC-BAD          VALUE 'N'.
+       01  WS-BAD-FIELD-NAME       PIC X(10).
+
+      * Request 004 - INPUT1I/INPUT2I carry two implied decimal places
+      * in their rightmost two digit positions (e.g. "0000012345" means
+      * 123.45); operators do not key a literal decimal point. The RAW/
+      * DEC redefinition below re-reads all 10 keyed digits as 8 whole
+      * digits + 2 decimal digits instead of moving the alphanumeric
+      * field straight into a V99 item, which would align on an assumed
+      * decimal point after the last digit and silently drop the three
+      * highest-order digits.
+       01  WS-INPUT1-RAW           PIC 9(10).
+       01  WS-INPUT1-DEC REDEFINES WS-INPUT1-RAW
+                                    PIC 9(08)V99.
+       01  WS-INPUT2-RAW           PIC 9(10).
+       01  WS-INPUT2-DEC REDEFINES WS-INPUT2-RAW
+                                    PIC 9(08)V99.
+
+       01  WS-INPUT1-NUM           PIC S9(08)V99.
+       01  WS-INPUT2-NUM           PIC S9(08)V99.
+
+       01  WS-ADD-RESULT           PIC S9(09)V99.
+       01  WS-SUB-RESULT           PIC S9(09)V99.
+       01  WS-MULT-RESULT          PIC S9(09)V99.
+       01  WS-DIV-RESULT           PIC S9(09)V99.
+
+       01  WS-RESULT-EDIT          PIC Z(8)9.99-.
+
+       01  WS-ADD-DISPLAY          PIC X(013).
+       01  WS-SUB-DISPLAY          PIC X(013).
+       01  WS-MULT-DISPLAY         PIC X(013).
+       01  WS-DIV-DISPLAY          PIC X(013).
+
+       01  WS-OVERFLOW-SW          PIC X(01).
+           88  WS-OVERFLOW             VALUE 'Y'.
+           88  WS-NO-OVERFLOW          VALUE 'N'.
+
+       01  WS-CALC-TIMESTAMP.
+           05  WS-CT-DATE              PIC X(08).
+           05  WS-CT-TIME              PIC X(06).
+           05  FILLER                  PIC X(07).
+
+           COPY MSGCODES.
+           COPY AUDTREC.
+           COPY CTLREC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (INIT-P04AS01)
+               ERROR     (ABEND-P04AS01)
+           END-EXEC
+
+           EXEC CICS RECEIVE MAP('CALMAP1')
+               MAPSET('P04AS01')
+               INTO(CALMAP1I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               GO TO INIT-P04AS01
+           END-IF
+
+           MOVE SPACES TO MESSAGEO
+           PERFORM EDIT-NUMERIC-INPUTS
+           IF WS-NUMERIC-OK
+               PERFORM CALCULATE-ALL-RESULTS
+           END-IF
+           PERFORM LOG-CALCULATION
+           IF WS-NUMERIC-OK
+               PERFORM POST-CONTROL-TOTALS
+           END-IF
+
+           PERFORM SEND-P04AS01-MAP
+           EXEC CICS RETURN
+               TRANSID('P01')
+               COMMAREA(CALMAP1I)
+           END-EXEC
+           GOBACK.
+
+      * Request 001 - keep garbage out of the calculator logic: both
+      * operands must be numeric-edited before ADD/SUB/MULT/DIV runs.
+       EDIT-NUMERIC-INPUTS.
+           SET WS-NUMERIC-OK TO TRUE
+           IF INPUT1I IS NOT NUMERIC
+               MOVE 'INPUT1I' TO WS-BAD-FIELD-NAME
+               SET WS-NUMERIC-BAD TO TRUE
+           ELSE
+               IF INPUT2I IS NOT NUMERIC
+                   MOVE 'INPUT2I' TO WS-BAD-FIELD-NAME
+                   SET WS-NUMERIC-BAD TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-NUMERIC-BAD
+               MOVE 'NUM' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               STRING FUNCTION TRIM(WS-MSG-RESULT) DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   WS-BAD-FIELD-NAME DELIMITED BY SPACE
+                   INTO MESSAGEO
+           ELSE
+               MOVE INPUT1I TO WS-INPUT1-RAW
+               MOVE WS-INPUT1-DEC TO WS-INPUT1-NUM
+               MOVE INPUT2I TO WS-INPUT2-RAW
+               MOVE WS-INPUT2-DEC TO WS-INPUT2-NUM
+      * Request 003 - a zero in INPUT2I is only fatal when a divide
+      * is actually going to run against it.
+               IF WS-INPUT2-NUM = 0
+                   MOVE 'ZDV' TO WS-MSG-LOOKUP-CODE
+                   PERFORM LOOKUP-MESSAGE
+                   MOVE WS-MSG-RESULT TO MESSAGEO
+               END-IF
+           END-IF.
+
+       CALCULATE-ALL-RESULTS.
+           COMPUTE WS-ADD-RESULT  = WS-INPUT1-NUM + WS-INPUT2-NUM
+           COMPUTE WS-SUB-RESULT  = WS-INPUT1-NUM - WS-INPUT2-NUM
+
+           SET WS-NO-OVERFLOW TO TRUE
+           PERFORM CHECK-OVERFLOW-ADD
+           PERFORM CHECK-OVERFLOW-SUB
+
+      * Request 002 (review fix) - MULT/DIV can genuinely exceed
+      * WS-MULT-RESULT/WS-DIV-RESULT's own capacity (unlike ADD/SUB,
+      * which two 8-digit operands can never overflow a 9-digit sum).
+      * A bare COMPUTE with no ON SIZE ERROR silently truncates the
+      * result into range before any after-the-fact check could ever
+      * see it, so the overflow test has to live on the COMPUTE itself.
+           COMPUTE WS-MULT-RESULT = WS-INPUT1-NUM * WS-INPUT2-NUM
+               ON SIZE ERROR
+                   SET WS-OVERFLOW TO TRUE
+                   MOVE SPACES TO WS-MULT-DISPLAY
+               NOT ON SIZE ERROR
+                   MOVE WS-MULT-RESULT TO WS-RESULT-EDIT
+                   MOVE WS-RESULT-EDIT TO WS-MULT-DISPLAY
+           END-COMPUTE
+
+           IF WS-INPUT2-NUM = 0
+               MOVE ZEROS TO WS-DIV-RESULT
+               MOVE SPACES TO WS-DIV-DISPLAY
+           ELSE
+               COMPUTE WS-DIV-RESULT ROUNDED =
+                       WS-INPUT1-NUM / WS-INPUT2-NUM
+                   ON SIZE ERROR
+                       SET WS-OVERFLOW TO TRUE
+                       MOVE SPACES TO WS-DIV-DISPLAY
+                   NOT ON SIZE ERROR
+                       MOVE WS-DIV-RESULT TO WS-RESULT-EDIT
+                       MOVE WS-RESULT-EDIT TO WS-DIV-DISPLAY
+               END-COMPUTE
+           END-IF
+
+           MOVE WS-ADD-DISPLAY TO ADDO
+           MOVE WS-SUB-DISPLAY TO SUBO
+           MOVE WS-MULT-DISPLAY TO MULTO
+           MOVE WS-DIV-DISPLAY TO DIVO
+      * OUTPUTSO has always mirrored the ADD result as the calculator's
+      * single "headline" answer; it keeps doing so now that all four
+      * operations are broken out individually.
+           MOVE WS-ADD-DISPLAY TO OUTPUTSO
+
+           IF WS-OVERFLOW
+               MOVE 'OVF' TO WS-MSG-LOOKUP-CODE
+               PERFORM LOOKUP-MESSAGE
+               MOVE WS-MSG-RESULT TO MESSAGEO
+           END-IF.
+
+      * Request 002 - PIC S9(09)V99 tops out at 9999999999.99, which
+      * no longer fits in a 13-byte edited result; flag it instead of
+      * letting the field truncate silently.
+       CHECK-OVERFLOW-ADD.
+           IF WS-ADD-RESULT > 999999999.99
+              OR WS-ADD-RESULT < -99999999.99
+               SET WS-OVERFLOW TO TRUE
+               MOVE SPACES TO WS-ADD-DISPLAY
+           ELSE
+               MOVE WS-ADD-RESULT TO WS-RESULT-EDIT
+               MOVE WS-RESULT-EDIT TO WS-ADD-DISPLAY
+           END-IF.
+
+       CHECK-OVERFLOW-SUB.
+           IF WS-SUB-RESULT > 999999999.99
+              OR WS-SUB-RESULT < -99999999.99
+               SET WS-OVERFLOW TO TRUE
+               MOVE SPACES TO WS-SUB-DISPLAY
+           ELSE
+               MOVE WS-SUB-RESULT TO WS-RESULT-EDIT
+               MOVE WS-RESULT-EDIT TO WS-SUB-DISPLAY
+           END-IF.
+
+      * Request 009/011 - one audit entry per operation actually run,
+      * so the nightly report and control-total reconciliation can
+      * count ADD/SUB/MULT/DIV activity independently. A numeric-edit
+      * rejection logs a single entry with no operation code instead.
+       LOG-CALCULATION.
+           IF WS-NUMERIC-BAD
+               PERFORM LOG-CALC-REJECT
+           ELSE
+               PERFORM LOG-CALC-ADD
+               PERFORM LOG-CALC-SUB
+               PERFORM LOG-CALC-MULT
+               IF WS-INPUT2-NUM NOT = 0
+                   PERFORM LOG-CALC-DIV
+               ELSE
+                   PERFORM LOG-CALC-DIV-ZERO
+               END-IF
+           END-IF.
+
+       LOG-CALC-REJECT.
+           MOVE SPACES TO AUDIT-RECORD
+           PERFORM STAMP-CALC-AUDIT
+           MOVE SPACES TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           MOVE SPACES TO AUD-RESULT
+           MOVE WS-MSG-LOOKUP-CODE TO AUD-STATUS
+           PERFORM WRITE-CALC-AUDIT.
+
+       LOG-CALC-ADD.
+           MOVE SPACES TO AUDIT-RECORD
+           PERFORM STAMP-CALC-AUDIT
+           MOVE 'AD' TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           MOVE WS-ADD-DISPLAY TO AUD-RESULT
+      * Request 009 (review fix) - WS-OVERFLOW-SW is shared across all
+      * four CHECK-OVERFLOW-* calls in CALCULATE-ALL-RESULTS, so it
+      * cannot tell which operation actually overflowed. Testing this
+      * operation's own blanked-on-overflow display field instead keeps
+      * the audit status tied to what actually happened to ADD.
+           IF WS-ADD-DISPLAY = SPACES
+               MOVE 'OVF' TO AUD-STATUS
+           ELSE
+               MOVE 'OK ' TO AUD-STATUS
+           END-IF
+           PERFORM WRITE-CALC-AUDIT.
+
+       LOG-CALC-SUB.
+           MOVE SPACES TO AUDIT-RECORD
+           PERFORM STAMP-CALC-AUDIT
+           MOVE 'SU' TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           MOVE WS-SUB-DISPLAY TO AUD-RESULT
+           IF WS-SUB-DISPLAY = SPACES
+               MOVE 'OVF' TO AUD-STATUS
+           ELSE
+               MOVE 'OK ' TO AUD-STATUS
+           END-IF
+           PERFORM WRITE-CALC-AUDIT.
+
+       LOG-CALC-MULT.
+           MOVE SPACES TO AUDIT-RECORD
+           PERFORM STAMP-CALC-AUDIT
+           MOVE 'MU' TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           MOVE WS-MULT-DISPLAY TO AUD-RESULT
+           IF WS-MULT-DISPLAY = SPACES
+               MOVE 'OVF' TO AUD-STATUS
+           ELSE
+               MOVE 'OK ' TO AUD-STATUS
+           END-IF
+           PERFORM WRITE-CALC-AUDIT.
+
+       LOG-CALC-DIV.
+           MOVE SPACES TO AUDIT-RECORD
+           PERFORM STAMP-CALC-AUDIT
+           MOVE 'DI' TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           MOVE WS-DIV-DISPLAY TO AUD-RESULT
+           IF WS-DIV-DISPLAY = SPACES
+               MOVE 'OVF' TO AUD-STATUS
+           ELSE
+               MOVE 'OK ' TO AUD-STATUS
+           END-IF
+           PERFORM WRITE-CALC-AUDIT.
+
+      * Request 009 (review fix) - a zero-divide attempt is a real
+      * transaction, not a skipped one; it needs its own CALQ entry
+      * with a status that actually says so, instead of leaving DI
+      * out of the audit trail entirely.
+       LOG-CALC-DIV-ZERO.
+           MOVE SPACES TO AUDIT-RECORD
+           PERFORM STAMP-CALC-AUDIT
+           MOVE 'DI' TO AUD-OPER-CODE
+           MOVE INPUT1I TO AUD-INPUT1
+           MOVE INPUT2I TO AUD-INPUT2
+           MOVE SPACES TO AUD-RESULT
+           MOVE 'ZDV' TO AUD-STATUS
+           PERFORM WRITE-CALC-AUDIT.
+
+       STAMP-CALC-AUDIT.
+           EXEC CICS ASSIGN
+               TERMID(AUD-TERM-ID)
+           END-EXEC
+           MOVE FUNCTION CURRENT-DATE TO WS-CALC-TIMESTAMP
+           MOVE WS-CT-DATE TO AUD-DATE
+           MOVE WS-CT-TIME TO AUD-TIME
+           SET AUD-CALC TO TRUE.
+
+       WRITE-CALC-AUDIT.
+           EXEC CICS WRITEQ TD
+               QUEUE('CALQ')
+               FROM(AUDIT-RECORD)
+               LENGTH(LENGTH OF AUDIT-RECORD)
+           END-EXEC.
+
+      * Request 011 - post this transaction's ADD/SUB results to the
+      * running CTLMSTR control total, keyed by date, so the nightly
+      * reconciliation batch can prove the CALQ audit trail (above)
+      * didn't drop a transaction that actually ran.
+       POST-CONTROL-TOTALS.
+           EXEC CICS READ FILE('CTLMSTR')
+               INTO(CONTROL-TOTAL-RECORD)
+               RIDFLD(WS-CT-DATE)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE SPACES TO CONTROL-TOTAL-RECORD
+               MOVE WS-CT-DATE TO CTL-DATE
+               MOVE ZERO TO CTL-ADD-COUNT CTL-ADD-TOTAL
+                   CTL-SUB-COUNT CTL-SUB-TOTAL CTL-TRANS-COUNT
+           END-IF
+
+           ADD 1 TO CTL-TRANS-COUNT
+           ADD 1 TO CTL-ADD-COUNT
+           ADD WS-ADD-RESULT TO CTL-ADD-TOTAL
+           ADD 1 TO CTL-SUB-COUNT
+           ADD WS-SUB-RESULT TO CTL-SUB-TOTAL
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE('CTLMSTR')
+                   FROM(CONTROL-TOTAL-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('CTLMSTR')
+                   FROM(CONTROL-TOTAL-RECORD)
+                   RIDFLD(WS-CT-DATE)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       SEND-P04AS01-MAP.
+           MOVE 'CALCULATOR' TO TITLEO
+           MOVE INPUT1I TO INPUT1O
+           MOVE INPUT2I TO INPUT2O
+           EXEC CICS SEND MAP('CALMAP1')
+               MAPSET('P04AS01')
+               FROM(CALMAP1O)
+               ERASE
+           END-EXEC.
+
+       INIT-P04AS01.
+           MOVE SPACES TO CALMAP1O
+           MOVE 'CALCULATOR' TO TITLEO
+           EXEC CICS SEND MAP('CALMAP1')
+               MAPSET('P04AS01')
+               FROM(CALMAP1O)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+               TRANSID('P01')
+               COMMAREA(CALMAP1I)
+           END-EXEC
+           GOBACK.
+
+       ABEND-P04AS01.
+           MOVE SPACES TO CALMAP1O
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MESSAGEO
+           EXEC CICS SEND MAP('CALMAP1')
+               MAPSET('P04AS01')
+               FROM(CALMAP1O)
+               ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC
+           GOBACK.
+
+           COPY MSGLOOK.
